@@ -0,0 +1,58 @@
+//ADJBAT   JOB  (ACCTNO),'ADJ BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF ADJBATCH - APPLIES ADD-FIVE'S STANDARD
+//* ADJUSTMENT TO A FULL DAY'S TRANSACTION FILE.
+//*
+//* TO RESTART AFTER AN ABEND, RESUBMIT THIS STEP WITH
+//* PARM='RESTART' ADDED TO THE EXEC CARD.  ADJBATCH WILL SKIP
+//* PAST THE TRANSACTIONS ALREADY COMMITTED AS OF THE LAST
+//* CHECKPOINT ON ADJCKPT AND APPEND TO THE EXISTING OUTPUT,
+//* EXCEPTION, AND CHECKPOINT DATA SETS.  EVERY WRITE-SIDE DD
+//* BELOW CATALOGS ON AN ABEND (NOT JUST A NORMAL EOJ) SO THOSE
+//* DATA SETS SURVIVE FOR THE RESTART STEP TO FIND.  ON THE
+//* RESTART RESUBMISSION, OVERRIDE EACH WRITE-SIDE DD'S DISP FROM
+//* (NEW,CATLG,CATLG) TO (MOD,CATLG,CATLG) SO THE STEP APPENDS TO
+//* THE SURVIVING DATA SETS INSTEAD OF TRYING TO ALLOCATE THEM
+//* NEW AGAIN, E.G.:
+//*   //ADJOUTPT DD DSN=PROD.ADJSYS.DAILY.RESULTS,
+//*                DISP=(MOD,CATLG,CATLG)
+//* (SAME MOD OVERRIDE FOR ADJCRDT, ADJEXCPT, ADJCKPT, ADJCTOT,
+//* AND ADJAUDIT.)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADJBATCH
+//STEPLIB  DD   DSN=PROD.ADJSYS.LOADLIB,DISP=SHR
+//ADJTRIN  DD   DSN=PROD.ADJSYS.DAILY.TRANS,DISP=SHR
+//ADJOUTPT DD   DSN=PROD.ADJSYS.DAILY.RESULTS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//ADJCRDT  DD   DSN=PROD.ADJSYS.DAILY.CREDITS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//ADJEXCPT DD   DSN=PROD.ADJSYS.DAILY.EXCEPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//ADJCKPT  DD   DSN=PROD.ADJSYS.DAILY.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=124,BLKSIZE=0)
+//ADJCTOT  DD   DSN=PROD.ADJSYS.DAILY.CTOTALS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* ADJPARM IS THE ADJUSTMENT-PARAMETER KSDS ADD-FIVE LOOKS UP AND
+//* ADJPMNT MAINTAINS.  UNLIKE THE FB FILES ABOVE, A VSAM CLUSTER
+//* CANNOT BE ALLOCATED NEW ON THE EXEC STEP THAT FIRST OPENS IT -
+//* IT MUST ALREADY EXIST, DEFINED ONCE BY IDCAMS (DEFINE CLUSTER
+//* ... KEYS(2 0) RECORDSIZE(41 41)) BEFORE THE FIRST RUN.
+//*--------------------------------------------------------------*
+//ADJPARM  DD   DSN=PROD.ADJSYS.PARM.KSDS,DISP=SHR
+//ADJAUDIT DD   DSN=PROD.ADJSYS.DAILY.AUDIT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
