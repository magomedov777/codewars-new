@@ -0,0 +1,17 @@
+//ADJPMNT  JOB  (ACCTNO),'ADJ PARM MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* APPLIES ADD/CHANGE/DELETE MAINTENANCE TRANSACTIONS AGAINST
+//* ADJ-PARM-FILE, THE ADJUSTMENT-PARAMETER FILE ADD-FIVE LOOKS UP
+//* ON EVERY CALL.  RUN AHEAD OF ADJBATCH.JCL WHENEVER OPERATIONS
+//* NEEDS TO CHANGE AN ADJUSTMENT AMOUNT.
+//*
+//* ADJPARM IS A VSAM KSDS AND MUST ALREADY EXIST - DEFINE IT ONCE
+//* WITH IDCAMS (DEFINE CLUSTER ... KEYS(2 0) RECORDSIZE(41 41))
+//* BEFORE THE FIRST MAINTENANCE RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADJPMNT
+//STEPLIB  DD   DSN=PROD.ADJSYS.LOADLIB,DISP=SHR
+//ADJMNTIN DD   DSN=PROD.ADJSYS.PARM.MAINT,DISP=SHR
+//ADJPARM  DD   DSN=PROD.ADJSYS.PARM.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
