@@ -0,0 +1,14 @@
+//ADJRPT   JOB  (ACCTNO),'ADJ SUMMARY RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY SUMMARY STATISTICS FOR THE ADJUSTMENT RUN - VOLUMES AND
+//* MIN/MAX/AVERAGE NUM AND RESULT.  RUN AFTER STEP010 OF
+//* ADJBATCH.JCL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADJRPT
+//STEPLIB  DD   DSN=PROD.ADJSYS.LOADLIB,DISP=SHR
+//ADJOUTPT DD   DSN=PROD.ADJSYS.DAILY.RESULTS,DISP=SHR
+//ADJCRDT  DD   DSN=PROD.ADJSYS.DAILY.CREDITS,DISP=SHR
+//ADJEXCPT DD   DSN=PROD.ADJSYS.DAILY.EXCEPT,DISP=SHR
+//ADJRPTOUT DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
