@@ -0,0 +1,12 @@
+//ADJRECN  JOB  (ACCTNO),'ADJ RECONCILE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY RECONCILIATION OF THE ADJUSTMENT RUN - COMPARES THE
+//* PRE- AND POST-ADJUSTMENT CONTROL TOTALS ADJBATCH WROTE AND
+//* FLAGS ANY MISMATCH.  RUN AFTER STEP010 OF ADJBATCH.JCL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADJRECON
+//STEPLIB  DD   DSN=PROD.ADJSYS.LOADLIB,DISP=SHR
+//ADJCTOT  DD   DSN=PROD.ADJSYS.DAILY.CTOTALS,DISP=SHR
+//ADJRECRPT DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
