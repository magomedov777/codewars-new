@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*  ADJAUD.CPY
+000300*  AUDIT TRAIL RECORD WRITTEN BY ADD-FIVE FOR EVERY CALL SO AN
+000400*  AUDITOR OR DOWNSTREAM TEAM CAN RECONSTRUCT THE DAY'S
+000500*  ADJUSTMENTS AFTER THE FACT.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  ---------------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  03/02/2026 RLK   ORIGINAL.
+001100******************************************************************
+001200 01  ADJ-AUDIT-RECORD.
+001300     05  AA-TXN-ID               PIC X(10).
+001400     05  AA-NUM                  PIC S9(4)   SIGN LEADING.
+001500     05  AA-RESULT               PIC S9(4)   SIGN LEADING.
+001600     05  AA-CATEGORY-CODE        PIC X(02).
+001700     05  AA-ADJ-AMOUNT           PIC S9(3)   SIGN LEADING.
+001800     05  AA-RETURN-CODE          PIC 9(02).
+001900     05  AA-LOG-DATE             PIC 9(08).
+002000     05  AA-LOG-TIME             PIC 9(08).
