@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*  ADJPARM.CPY
+000300*  RECORD LAYOUT FOR ADJ-PARM-FILE - THE ADJUSTMENT PARAMETER
+000400*  FILE.  ONE RECORD PER ADJUSTMENT/CATEGORY CODE.  KEPT ON AN
+000500*  INDEXED FILE SO OPERATIONS CAN MAINTAIN THE ADJUSTMENT AMOUNT
+000600*  THROUGH ADJPMNT WITHOUT A PROGRAM CHANGE.
+000700*
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  02/14/2026 RLK   ORIGINAL - ADJ-PARM-CODE KEYED RECORD.
+001200******************************************************************
+001300 01  ADJ-PARM-RECORD.
+001400     05  ADJ-PARM-CODE           PIC X(02).
+001500     05  ADJ-PARM-AMOUNT         PIC S9(3)   SIGN LEADING.
+001600     05  ADJ-PARM-DESC           PIC X(20).
+001700     05  ADJ-PARM-LAST-CHG-DATE  PIC 9(08).
+001800     05  ADJ-PARM-LAST-CHG-USER  PIC X(08).
