@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*  ADJCTOT.CPY
+000300*  RUN CONTROL TOTALS WRITTEN BY ADJBATCH AT END OF RUN AND READ
+000400*  BY ADJRECON TO PROVE THE PRE- AND POST-ADJUSTMENT MATH TIES
+000500*  OUT, AND BY ADJRPT FOR ITS SUMMARY STATISTICS.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  ---------------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  03/30/2026 RLK   ORIGINAL - FLAT +5 PER RECORD ASSUMED BY
+001100*                   ADJRECON'S RECONCILIATION FORMULA.
+001200*  04/06/2026 RLK   ADDED CT-ADJ-AMOUNT-TOTAL SO ADJRECON CAN
+001300*                   RECONCILE CATEGORY-BASED ADJUSTMENT AMOUNTS
+001400*                   RATHER THAN ASSUMING A FLAT +5.  ADDED
+001500*                   CREDIT/DEBIT SPLIT COUNTS AND TOTALS.
+001600******************************************************************
+001700 01  ADJ-CTL-TOTALS-RECORD.
+001800     05  CT-RUN-DATE             PIC 9(08).
+001900     05  CT-RECORD-COUNT         PIC 9(07).
+002000     05  CT-EXCEPTION-COUNT      PIC 9(07).
+002100     05  CT-CREDIT-COUNT         PIC 9(07).
+002200     05  CT-DEBIT-COUNT          PIC 9(07).
+002300     05  CT-PRE-ADJ-TOTAL        PIC S9(9)  SIGN LEADING.
+002400     05  CT-POST-ADJ-TOTAL       PIC S9(9)  SIGN LEADING.
+002500     05  CT-ADJ-AMOUNT-TOTAL     PIC S9(9)  SIGN LEADING.
+002600     05  CT-CREDIT-TOTAL         PIC S9(9)  SIGN LEADING.
+002700     05  CT-DEBIT-TOTAL          PIC S9(9)  SIGN LEADING.
