@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*  ADJOUT.CPY
+000300*  DOWNSTREAM INTERFACE FILE RECORD LAYOUT.  USED FOR BOTH THE
+000400*  MAIN ADJUSTED-RESULT OUTPUT FILE AND THE CREDIT OUTPUT FILE -
+000500*  EACH RUN OF THE FILE IS BRACKETED BY A HEADER AND TRAILER
+000600*  RECORD SO THE REPLENISHMENT SYSTEM CAN VALIDATE WHAT IT
+000700*  RECEIVED BEFORE POSTING THE DETAIL RECORDS.
+000800*
+000900*  MODIFICATION HISTORY
+001000*  ---------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  03/16/2026 RLK   ORIGINAL.
+001300*  04/13/2026 RLK   WIRED INTO ADJBATCH IN PLACE OF ITS AD HOC
+001400*                   OUTPUT RECORD.  ADDED AO-DTL-NUM TO THE
+001500*                   DETAIL LAYOUT SO THE ORIGINAL INPUT VALUE
+001600*                   TRAVELS WITH THE ADJUSTED RESULT, AS IT DID
+001700*                   ON THE AD HOC RECORD IT REPLACES.
+001800******************************************************************
+001900 01  ADJ-OUT-RECORD.
+002000     05  AO-REC-TYPE             PIC X(01).
+002100         88  AO-HEADER-RECORD        VALUE 'H'.
+002200         88  AO-DETAIL-RECORD        VALUE 'D'.
+002300         88  AO-TRAILER-RECORD       VALUE 'T'.
+002400     05  AO-DATA.
+002500         10  AO-HEADER-DATA.
+002600             15  AO-HDR-RUN-DATE      PIC 9(08).
+002700             15  FILLER               PIC X(41).
+002800         10  AO-DETAIL-DATA REDEFINES AO-HEADER-DATA.
+002900             15  AO-DTL-TXN-ID        PIC X(10).
+003000             15  AO-DTL-CATEGORY-CODE PIC X(02).
+003100             15  AO-DTL-NUM           PIC S9(4)  SIGN LEADING.
+003200             15  AO-DTL-RESULT        PIC S9(4)  SIGN LEADING.
+003300             15  FILLER               PIC X(28).
+003400         10  AO-TRAILER-DATA REDEFINES AO-HEADER-DATA.
+003500             15  AO-TRL-REC-COUNT     PIC 9(07).
+003600             15  AO-TRL-CONTROL-TOTAL PIC S9(9)  SIGN LEADING.
+003700             15  FILLER               PIC X(32).
