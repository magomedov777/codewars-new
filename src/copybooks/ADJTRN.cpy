@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*  ADJTRN.CPY
+000300*  INPUT TRANSACTION RECORD READ BY ADJBATCH - ONE PER NUM VALUE
+000400*  TO BE RUN THROUGH ADD-FIVE.
+000500*
+000600*  MODIFICATION HISTORY
+000700*  ---------------------------------------------------------------
+000800*  DATE       INIT  DESCRIPTION
+000900*  02/20/2026 RLK   ORIGINAL - TXN-ID AND NUM ONLY.
+001000*  03/09/2026 RLK   ADDED TR-CATEGORY-CODE.
+001100******************************************************************
+001200 01  ADJ-TRANS-RECORD.
+001300     05  TR-TXN-ID               PIC X(10).
+001400     05  TR-NUM                  PIC S9(4).
+001500     05  TR-CATEGORY-CODE        PIC X(02).
