@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*  ADJCKPT.CPY
+000300*  RESTART CONTROL RECORD WRITTEN BY ADJBATCH EVERY CKPT-INTERVAL
+000400*  RECORDS SO A RERUN AFTER AN ABEND CAN SKIP PAST WORK ALREADY
+000500*  COMMITTED TO THE OUTPUT FILES.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  ---------------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  03/23/2026 RLK   ORIGINAL.
+001100*  03/30/2026 RLK   CARRIED THE RUNNING PRE- AND POST-ADJUSTMENT
+001200*                   CONTROL TOTALS SO A RESTARTED RUN PICKS THEM
+001300*                   UP WHERE THE ABENDED RUN LEFT OFF INSTEAD OF
+001400*                   UNDERSTATING THE DAY'S RECONCILIATION TOTALS.
+001500*  04/13/2026 RLK   CARRIED THE RUNNING GOOD-RECORD AND EXCEPTION
+001600*                   COUNTS TOO, SO THE TRAILER RECORD ADJBATCH
+001700*                   WRITES TO THE INTERFACE FILE REFLECTS THE
+001800*                   WHOLE DAY EVEN WHEN THE RUN WAS RESTARTED.
+001900*  04/27/2026 RLK   CARRIED THE RUNNING CREDIT/DEBIT SPLIT COUNTS
+002000*                   AND TOTALS TOO, NOW THAT NEGATIVE-NUM CREDIT
+002100*                   TRANSACTIONS ARE ROUTED TO A SEPARATE OUTPUT
+002200*                   FILE WITH ITS OWN TRAILER RECORD.
+002250*  05/04/2026 RLK   CARRIED THE RUNNING ADJUSTMENT-AMOUNT TOTAL
+002260*                   TOO, SO A RESTARTED RUN'S CONTROL TOTALS
+002270*                   RECORD STILL CARRIES THE WHOLE DAY'S AMOUNT
+002280*                   ACTUALLY APPLIED, NOT JUST THE POST-RESTART
+002290*                   PORTION.
+002300******************************************************************
+002400 01  ADJ-CKPT-RECORD.
+002500     05  CK-LAST-TXN-ID          PIC X(10).
+002600     05  CK-LAST-REC-COUNT       PIC 9(07).
+002700     05  CK-CKPT-DATE            PIC 9(08).
+002800     05  CK-CKPT-TIME            PIC 9(08).
+002900     05  CK-PRE-TOTAL            PIC S9(9)  SIGN LEADING.
+003000     05  CK-POST-TOTAL           PIC S9(9)  SIGN LEADING.
+003050     05  CK-ADJ-AMOUNT-TOTAL     PIC S9(9)  SIGN LEADING.
+003100     05  CK-REC-COUNT            PIC 9(07).
+003200     05  CK-EXCEPT-COUNT         PIC 9(07).
+003300     05  CK-CREDIT-COUNT         PIC 9(07).
+003400     05  CK-DEBIT-COUNT          PIC 9(07).
+003500     05  CK-CREDIT-TOTAL         PIC S9(9)  SIGN LEADING.
+003600     05  CK-DEBIT-TOTAL          PIC S9(9)  SIGN LEADING.
+003700     05  CK-CREDIT-POST-TOTAL    PIC S9(9)  SIGN LEADING.
+003800     05  CK-DEBIT-POST-TOTAL     PIC S9(9)  SIGN LEADING.
