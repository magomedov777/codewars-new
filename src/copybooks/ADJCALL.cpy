@@ -0,0 +1,46 @@
+000100******************************************************************
+000200*  ADJCALL.CPY
+000300*  LINKAGE INTERFACE PASSED TO ADD-FIVE ON EACH CALL.  REPLACES
+000400*  THE ORIGINAL BARE NUM/RESULT PAIR WITH A SELF-CONTAINED
+000500*  RECORD SO CALLERS CAN SUPPLY THE TRANSACTION ID AND CATEGORY
+000600*  CODE AND RECEIVE BACK A RETURN CODE AND CREDIT INDICATOR.
+000700*
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  02/14/2026 RLK   ORIGINAL - NUM/RESULT ONLY.
+001200*  03/02/2026 RLK   ADDED AC-TXN-ID FOR AUDIT LOGGING.
+001300*  03/09/2026 RLK   ADDED AC-CATEGORY-CODE FOR PER-CATEGORY
+001400*                   ADJUSTMENT AMOUNTS.  ADDED AC-CREDIT-IND
+001500*                   TO FLAG NEGATIVE-NUM CREDIT TRANSACTIONS.
+001600*  05/04/2026 RLK   ADDED AC-ADJ-AMOUNT SO A CALLER CAN ACCUMULATE
+001700*                   THE ACTUAL AMOUNT APPLIED TO EACH TRANSACTION
+001800*                   INDEPENDENTLY OF THE INPUT NUM AND OUTPUT
+001900*                   RESULT, RATHER THAN HAVING TO DERIVE IT BY
+002000*                   SUBTRACTING ITS OWN RUNNING TOTALS OF THOSE.
+002100*  05/18/2026 RLK   ADDED AC-RESTART-IND SO A CALLER RUNNING A
+002200*                   RESTARTED JOB STEP CAN TELL ADD-FIVE TO OPEN
+002300*                   ITS AUDIT FILE FOR EXTEND ON ITS FIRST CALL
+002400*                   INSTEAD OF OUTPUT, THE SAME WAY THE CALLER
+002500*                   REOPENS ITS OWN OUTPUT/EXCEPTION/CHECKPOINT
+002600*                   FILES ON A RESTART.  ADDED AC-RC-FILE-ERROR SO
+002700*                   ADD-FIVE CAN REPORT A FAILED OPEN ON ITS OWN
+002800*                   FILES BACK TO THE CALLER INSTEAD OF ABENDING.
+002900******************************************************************
+003000 01  ADJ-CALL-RECORD.
+003100     05  AC-TXN-ID               PIC X(10).
+003200     05  AC-CATEGORY-CODE        PIC X(02).
+003300     05  AC-NUM                  PIC S9(4).
+003400     05  AC-ADJ-AMOUNT           PIC S9(3)   SIGN LEADING.
+003500     05  AC-RESULT               PIC S9(4)   SIGN LEADING.
+003600     05  AC-RETURN-CODE          PIC 9(02).
+003700         88  AC-RC-OK                VALUE 00.
+003800         88  AC-RC-OVERFLOW           VALUE 10.
+003900         88  AC-RC-BAD-CATEGORY       VALUE 20.
+004000         88  AC-RC-FILE-ERROR         VALUE 90.
+004100     05  AC-CREDIT-IND            PIC X(01).
+004200         88  AC-IS-CREDIT             VALUE 'Y'.
+004300         88  AC-IS-DEBIT              VALUE 'N'.
+004400     05  AC-RESTART-IND           PIC X(01).
+004500         88  AC-IS-RESTART            VALUE 'Y'.
+004600         88  AC-NOT-RESTART           VALUE 'N'.
