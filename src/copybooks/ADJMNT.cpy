@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*  ADJMNT.CPY
+000300*  MAINTENANCE TRANSACTION RECORD READ BY ADJPMNT TO ADD OR
+000400*  CHANGE AN ADJ-PARM-FILE ENTRY.
+000500*
+000600*  MODIFICATION HISTORY
+000700*  ---------------------------------------------------------------
+000800*  DATE       INIT  DESCRIPTION
+000900*  02/14/2026 RLK   ORIGINAL.
+001000******************************************************************
+001100 01  ADJ-MAINT-RECORD.
+001200     05  ADJ-MAINT-FUNCTION      PIC X(01).
+001300         88  ADJ-MAINT-ADD           VALUE 'A'.
+001400         88  ADJ-MAINT-CHANGE        VALUE 'C'.
+001500         88  ADJ-MAINT-DELETE        VALUE 'D'.
+001600     05  ADJ-MAINT-CODE          PIC X(02).
+001700     05  ADJ-MAINT-AMOUNT        PIC S9(3)   SIGN LEADING.
+001800     05  ADJ-MAINT-DESC          PIC X(20).
+001900     05  ADJ-MAINT-USER-ID       PIC X(08).
