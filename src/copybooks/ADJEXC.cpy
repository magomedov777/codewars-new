@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*  ADJEXC.CPY
+000300*  EXCEPTION RECORD WRITTEN BY ADJBATCH FOR ANY TRANSACTION
+000400*  ADD-FIVE REJECTS (OVERFLOW, BAD CATEGORY, ETC.) SO IT CAN BE
+000500*  RESEARCHED INSTEAD OF FLOWING TO THE GOOD OUTPUT.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  ---------------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  03/09/2026 RLK   ORIGINAL.
+001100******************************************************************
+001200 01  ADJ-EXCEPT-RECORD.
+001300     05  EX-TXN-ID               PIC X(10).
+001400     05  EX-NUM                  PIC S9(4)   SIGN LEADING.
+001500     05  EX-CATEGORY-CODE        PIC X(02).
+001600     05  EX-RETURN-CODE          PIC 9(02).
+001700     05  EX-REASON               PIC X(30).
