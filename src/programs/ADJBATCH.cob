@@ -0,0 +1,604 @@
+000100******************************************************************
+000200*  PROGRAM-ID.  ADJBATCH
+000300*  AUTHOR.      R L KOWALCZYK
+000400*  INSTALLATION. DISTRIBUTION LOGISTICS - ORDER ADJUSTMENTS
+000500*  DATE-WRITTEN. 02/20/2026
+000600*
+000700*  BATCH DRIVER FOR ADD-FIVE.  READS A FULL DAY'S TRANSACTION
+000800*  FILE, CALLS ADD-FIVE ONCE PER RECORD, AND WRITES THE ADJUSTED
+000900*  RESULTS BACK OUT SO NIGHTLY PROCESSING IS ONE JOB STEP
+001000*  INSTEAD OF MANUAL ONE-OFF CALLS.
+001100*
+001200*  MODIFICATION HISTORY
+001300*  ---------------------------------------------------------------
+001400*  DATE       INIT  DESCRIPTION
+001500*  02/20/2026 RLK   ORIGINAL.
+001600*  02/27/2026 RLK   ROUTE ANY TRANSACTION ADD-FIVE REJECTS (NON-
+001700*                   ZERO RETURN-CODE) TO A NEW EXCEPTION FILE
+001800*                   INSTEAD OF THE GOOD OUTPUT FILE.
+001900*  03/02/2026 RLK   PASS TR-TXN-ID TO ADD-FIVE SO ITS AUDIT
+002000*                   TRAIL CAN IDENTIFY THE SOURCE TRANSACTION.
+002100*  03/09/2026 RLK   ADDED CHECKPOINT/RESTART SUPPORT.  A
+002200*                   CHECKPOINT RECORD IS WRITTEN TO ADJCKPT EVERY
+002300*                   CKPT-INTERVAL RECORDS.  A RUN STARTED WITH
+002400*                   PARM 'RESTART' SKIPS PAST WHATEVER THE LAST
+002500*                   CHECKPOINT SAYS WAS ALREADY PROCESSED AND
+002600*                   APPENDS TO THE OUTPUT/EXCEPTION FILES RATHER
+002700*                   THAN OVERWRITING THEM.
+002800*  03/30/2026 RLK   ACCUMULATE PRE- AND POST-ADJUSTMENT CONTROL
+002900*                   TOTALS AND WRITE THEM TO A NEW ADJCTOT FILE
+003000*                   AT END OF RUN SO ADJRECON CAN PROVE THE
+003100*                   DAY'S ADJUSTMENTS TIE OUT.  THE RUNNING
+003200*                   TOTALS ARE ALSO CARRIED ON THE CHECKPOINT
+003300*                   RECORD SO A RESTARTED RUN PICKS THEM UP.
+003400*  04/06/2026 RLK   CARRIED THE ORIGINAL NUM ON THE OUTPUT
+003500*                   RECORD (OUT-NUM) ALONGSIDE OUT-RESULT SO
+003600*                   ADJRPT CAN REPORT MIN/MAX/AVERAGE ON BOTH
+003700*                   THE INPUT AND ADJUSTED VALUES.
+003800*  04/13/2026 RLK   SWITCHED THE OUTPUT FILE TO THE COPYBOOK-
+003900*                   DEFINED ADJOUT LAYOUT SO THE REPLENISHMENT
+004000*                   SYSTEM GETS A PROPER INTERFACE FILE - A
+004100*                   HEADER RECORD (RUN DATE) ON A FRESH RUN, ONE
+004200*                   DETAIL RECORD PER ACCEPTED TRANSACTION, AND
+004300*                   A TRAILER RECORD (WHOLE-DAY RECORD COUNT AND
+004400*                   CONTROL TOTAL) AT END OF RUN.  THE RUNNING
+004500*                   RECORD AND EXCEPTION COUNTS ARE NOW ALSO
+004600*                   CARRIED ON THE CHECKPOINT RECORD SO THE
+004700*                   TRAILER IS CORRECT EVEN AFTER A RESTART.
+004800*  04/20/2026 RLK   SWITCHED THE CALL TO ADD-FIVE OVER TO THE
+004900*                   ADJ-CALL-RECORD INTERFACE (ADJCALL COPYBOOK)
+005000*                   NOW THAT ADD-FIVE LOOKS UP A CATEGORY-BASED
+005100*                   ADJUSTMENT AMOUNT INSTEAD OF ALWAYS THE
+005200*                   STANDARD ONE.  THE EXCEPTION RECORD'S REASON
+005300*                   TEXT NOW DISTINGUISHES A BAD CATEGORY CODE
+005400*                   FROM AN OVERFLOW.
+005500*  04/27/2026 RLK   NEGATIVE-NUM (CREDIT/RETURN) TRANSACTIONS ARE
+005600*                   NOW ROUTED TO A SEPARATE ADJCRDT INTERFACE
+005700*                   FILE INSTEAD OF ADJOUTPT, USING ADD-FIVE'S
+005800*                   NEW AC-CREDIT-IND.  THE ADJOUTPT TRAILER NOW
+005900*                   REFLECTS DEBIT RECORDS ONLY; ADJCRDT CARRIES
+006000*                   ITS OWN HEADER/TRAILER PAIR.  THE CONTROL
+006100*                   TOTALS RECORD'S CREDIT/DEBIT SPLIT FIELDS,
+006200*                   PREVIOUSLY HELD AT ZERO, ARE NOW POPULATED.
+006300*  05/04/2026 RLK   CT-ADJ-AMOUNT-TOTAL IS NOW THE RUNNING SUM OF
+006400*                   AC-ADJ-AMOUNT (THE ACTUAL PER-CALL AMOUNT
+006500*                   ADD-FIVE LOOKED UP) INSTEAD OF POST TOTAL
+006600*                   MINUS PRE TOTAL - THAT SUBTRACTION MADE
+006700*                   ADJRECON'S RECONCILIATION TRUE BY ALGEBRA
+006800*                   NO MATTER WHAT THE DATA ACTUALLY WAS, SINCE
+006900*                   PRE-TOTAL + (POST-TOTAL - PRE-TOTAL) IS
+007000*                   POST-TOTAL BY CONSTRUCTION.  THE RUNNING
+007100*                   AMOUNT TOTAL IS ALSO NOW CARRIED ON THE
+007200*                   CHECKPOINT RECORD LIKE THE OTHER RUNNING
+007300*                   TOTALS.
+007400*  05/11/2026 RLK   RETRIEVE THE RESTART PARM THROUGH PROCEDURE
+007500*                   DIVISION USING INSTEAD OF ACCEPT ... FROM
+007600*                   COMMAND-LINE, WHICH IS A GNUCOBOL/MICRO FOCUS
+007700*                   UNIX EXTENSION AND NEVER SEES THE PARM= VALUE
+007800*                   CODED ON A REAL Z/OS EXEC CARD.
+007900*  05/18/2026 RLK   PASS THE RESTART INDICATOR DOWN TO ADD-FIVE ON
+008000*                   AC-RESTART-IND SO ITS AUDIT FILE IS OPENED FOR
+008100*                   EXTEND RATHER THAN OUTPUT ON A RESTART RUN, THE
+008200*                   SAME AS ADJBATCH'S OWN OUTPUT/EXCEPTION/CKPT
+008300*                   FILES.  ALSO CHECK THE FILE STATUS AFTER EVERY
+008400*                   OPEN IN 1000-INITIALIZE AND 1200-READ-LAST-CKPT
+008500*                   INSTEAD OF LETTING A MISSING OR INACCESSIBLE
+008600*                   FILE ABEND DEEP INSIDE THE FIRST READ OR WRITE.
+008700*  05/25/2026 RLK   CKPT-INTERVAL WAS 100, BUT EVERY DETAIL/EXCEPTION
+008800*                   RECORD IS WRITTEN AS SOON AS IT IS PROCESSED, SO A
+008900*                   RESTART COULD REPLAY UP TO 99 ALREADY-WRITTEN
+009000*                   RECORDS AND APPEND THEM A SECOND TIME.  DROPPED
+009100*                   THE INTERVAL TO 1 SO A CHECKPOINT IS WRITTEN AFTER
+009200*                   EVERY RECORD AND THE SKIP COUNT ON A RESTART ALWAYS
+009300*                   MATCHES WHAT WAS ACTUALLY WRITTEN.  ALSO, ADD-FIVE
+009400*                   REPORTING AC-RC-FILE-ERROR (ITS OWN ADJPARM OR
+009500*                   ADJAUDIT WOULD NOT OPEN) NO LONGER FALLS INTO THE
+009600*                   EXCEPTION-FILE WHEN-OTHER IN 2000-PROCESS-TRANS -
+009700*                   IT NOW ABORTS THE RUN, SINCE ADD-FIVE NEVER RETRIES
+009800*                   A FAILED OPEN AND WOULD OTHERWISE REJECT EVERY
+009900*                   REMAINING TRANSACTION FOR THE REST OF THE RUN WHILE
+010000*                   ADJBATCH STILL RETURNED A ZERO RETURN-CODE.
+010100******************************************************************
+010200 IDENTIFICATION DIVISION.
+010300 PROGRAM-ID.  ADJBATCH.
+010400
+010500 ENVIRONMENT DIVISION.
+010600 INPUT-OUTPUT SECTION.
+010700 FILE-CONTROL.
+010800     SELECT ADJ-TRANS-FILE ASSIGN TO "ADJTRIN"
+010900         ORGANIZATION IS LINE SEQUENTIAL
+011000         FILE STATUS IS WS-TRANS-STATUS.
+011100
+011200     SELECT ADJ-OUT-FILE ASSIGN TO "ADJOUTPT"
+011300         ORGANIZATION IS LINE SEQUENTIAL
+011400         FILE STATUS IS WS-OUT-STATUS.
+011500
+011600     SELECT ADJ-CREDIT-FILE ASSIGN TO "ADJCRDT"
+011700         ORGANIZATION IS LINE SEQUENTIAL
+011800         FILE STATUS IS WS-CREDIT-STATUS.
+011900
+012000     SELECT ADJ-EXCEPT-FILE ASSIGN TO "ADJEXCPT"
+012100         ORGANIZATION IS LINE SEQUENTIAL
+012200         FILE STATUS IS WS-EXCEPT-STATUS.
+012300
+012400     SELECT ADJ-CKPT-FILE ASSIGN TO "ADJCKPT"
+012500         ORGANIZATION IS LINE SEQUENTIAL
+012600         FILE STATUS IS WS-CKPT-STATUS.
+012700
+012800     SELECT ADJ-CTOT-FILE ASSIGN TO "ADJCTOT"
+012900         ORGANIZATION IS LINE SEQUENTIAL
+013000         FILE STATUS IS WS-CTOT-STATUS.
+013100
+013200 DATA DIVISION.
+013300 FILE SECTION.
+013400 FD  ADJ-TRANS-FILE.
+013500 COPY ADJTRN.
+013600
+013700 FD  ADJ-OUT-FILE.
+013800 COPY ADJOUT.
+013900
+014000 FD  ADJ-CREDIT-FILE.
+014100 COPY ADJOUT
+014200     REPLACING ==ADJ-OUT-RECORD==    BY ==ADJ-CRDT-RECORD==
+014300               ==AO-REC-TYPE==       BY ==AOC-REC-TYPE==
+014400               ==AO-HEADER-RECORD== BY ==AOC-HEADER-RECORD==
+014500               ==AO-DETAIL-RECORD== BY ==AOC-DETAIL-RECORD==
+014600               ==AO-TRAILER-RECORD==
+014700                                    BY ==AOC-TRAILER-RECORD==
+014800               ==AO-DATA==           BY ==AOC-DATA==
+014900               ==AO-HEADER-DATA==    BY ==AOC-HEADER-DATA==
+015000               ==AO-HDR-RUN-DATE==   BY ==AOC-HDR-RUN-DATE==
+015100               ==AO-DETAIL-DATA==    BY ==AOC-DETAIL-DATA==
+015200               ==AO-DTL-TXN-ID==     BY ==AOC-DTL-TXN-ID==
+015300               ==AO-DTL-CATEGORY-CODE==
+015400                                    BY ==AOC-DTL-CATEGORY-CODE==
+015500               ==AO-DTL-NUM==        BY ==AOC-DTL-NUM==
+015600               ==AO-DTL-RESULT==     BY ==AOC-DTL-RESULT==
+015700               ==AO-TRAILER-DATA==   BY ==AOC-TRAILER-DATA==
+015800               ==AO-TRL-REC-COUNT==
+015900                                    BY ==AOC-TRL-REC-COUNT==
+016000               ==AO-TRL-CONTROL-TOTAL==
+016100                                    BY ==AOC-TRL-CONTROL-TOTAL==.
+016200
+016300 FD  ADJ-EXCEPT-FILE.
+016400 COPY ADJEXC.
+016500
+016600 FD  ADJ-CKPT-FILE.
+016700 COPY ADJCKPT.
+016800
+016900 FD  ADJ-CTOT-FILE.
+017000 COPY ADJCTOT.
+017100
+017200 WORKING-STORAGE SECTION.
+017300 77  WS-TRANS-STATUS         PIC X(02)   VALUE SPACES.
+017400 77  WS-OUT-STATUS           PIC X(02)   VALUE SPACES.
+017500 77  WS-CREDIT-STATUS        PIC X(02)   VALUE SPACES.
+017600 77  WS-EXCEPT-STATUS        PIC X(02)   VALUE SPACES.
+017700 77  WS-CKPT-STATUS          PIC X(02)   VALUE SPACES.
+017800 77  WS-CTOT-STATUS          PIC X(02)   VALUE SPACES.
+017900 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+018000     88  WS-TRANS-EOF            VALUE 'Y'.
+018100 77  WS-CKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+018200     88  WS-CKPT-EOF             VALUE 'Y'.
+018300 77  WS-ABEND-SW             PIC X(01)   VALUE 'N'.
+018400     88  WS-ABEND                VALUE 'Y'.
+018500 77  WS-RUN-PARM             PIC X(08)   VALUE SPACES.
+018600     88  WS-RESTART-RUN          VALUE 'RESTART'.
+018700 77  WS-REC-COUNT            PIC 9(07)   VALUE ZERO.
+018800 77  WS-DEBIT-COUNT          PIC 9(07)   VALUE ZERO.
+018900 77  WS-CREDIT-COUNT         PIC 9(07)   VALUE ZERO.
+019000 77  WS-EXCEPT-COUNT         PIC 9(07)   VALUE ZERO.
+019100 77  WS-CKPT-INTERVAL        PIC 9(05)   VALUE 1.
+019200 77  WS-TOTAL-READ           PIC 9(07)   VALUE ZERO.
+019300 77  WS-SKIP-COUNT           PIC 9(07)   VALUE ZERO.
+019400 77  WS-CKPT-QUOTIENT        PIC 9(07)   VALUE ZERO.
+019500 77  WS-CKPT-REMAINDER       PIC 9(05)   VALUE ZERO.
+019600 77  WS-PRE-TOTAL            PIC S9(9)   SIGN LEADING VALUE ZERO.
+019700 77  WS-POST-TOTAL           PIC S9(9)   SIGN LEADING VALUE ZERO.
+019800 77  WS-ADJ-AMOUNT-TOTAL     PIC S9(9)   SIGN LEADING VALUE ZERO.
+019900 77  WS-DEBIT-PRE-TOTAL      PIC S9(9)   SIGN LEADING VALUE ZERO.
+020000 77  WS-DEBIT-POST-TOTAL     PIC S9(9)   SIGN LEADING VALUE ZERO.
+020100 77  WS-CREDIT-PRE-TOTAL     PIC S9(9)   SIGN LEADING VALUE ZERO.
+020200 77  WS-CREDIT-POST-TOTAL    PIC S9(9)   SIGN LEADING VALUE ZERO.
+020300
+020400 COPY ADJCALL.
+020500
+020600 LINKAGE SECTION.
+020700 01  LK-PARM-INFO.
+020800     05  LK-PARM-LEN             PIC S9(4)   COMP.
+020900     05  LK-PARM-DATA            PIC X(08).
+021000
+021100 PROCEDURE DIVISION USING LK-PARM-INFO.
+021200
+021300 0000-MAINLINE.
+021400     IF LK-PARM-LEN > ZERO AND LK-PARM-LEN NOT > 8
+021500         MOVE LK-PARM-DATA(1:LK-PARM-LEN) TO WS-RUN-PARM
+021600     ELSE
+021700         IF LK-PARM-LEN > 8
+021800             MOVE LK-PARM-DATA TO WS-RUN-PARM
+021900         END-IF
+022000     END-IF.
+022100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+022200     IF WS-ABEND
+022300         MOVE 16 TO RETURN-CODE
+022400     ELSE
+022500         PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+022600             UNTIL WS-TRANS-EOF OR WS-ABEND
+022700         IF WS-ABEND
+022800             PERFORM 9100-ABEND-CLOSE THRU 9100-EXIT
+022900             MOVE 16 TO RETURN-CODE
+023000         ELSE
+023100             PERFORM 9000-TERMINATE THRU 9000-EXIT
+023200         END-IF
+023300     END-IF.
+023400     STOP RUN.
+023500
+023600******************************************************************
+023700*  1000-INITIALIZE - OPEN THE INPUT TRANSACTION FILE.  ON A
+023800*  NORMAL RUN, OPEN THE OUTPUT, CREDIT, EXCEPTION, AND CHECKPOINT
+023900*  FILES FRESH AND WRITE EACH INTERFACE FILE'S HEADER RECORD.  ON
+024000*  A RESTART RUN, READ THE LAST CHECKPOINT, REOPEN THE OUTPUT/
+024100*  CREDIT/EXCEPTION/CHECKPOINT FILES FOR EXTEND SO PRIOR OUTPUT
+024200*  (INCLUDING THE EARLIER HEADERS) IS KEPT, AND SKIP PAST THE
+024300*  TRANSACTIONS ALREADY PROCESSED BEFORE THE ABEND.
+024400******************************************************************
+024500 1000-INITIALIZE.
+024600     OPEN INPUT ADJ-TRANS-FILE.
+024700     IF WS-TRANS-STATUS NOT = '00'
+024800         DISPLAY 'ADJBATCH - ADJTRIN OPEN FAILED, STATUS '
+024900             WS-TRANS-STATUS
+025000         SET WS-ABEND TO TRUE
+025100         GO TO 1000-EXIT
+025200     END-IF.
+025300     IF WS-RESTART-RUN
+025400         PERFORM 1200-READ-LAST-CKPT THRU 1200-EXIT
+025500         IF WS-ABEND
+025600             CLOSE ADJ-TRANS-FILE
+025700             GO TO 1000-EXIT
+025800         END-IF
+025900         OPEN EXTEND ADJ-OUT-FILE
+026000         OPEN EXTEND ADJ-CREDIT-FILE
+026100         OPEN EXTEND ADJ-EXCEPT-FILE
+026200         OPEN EXTEND ADJ-CKPT-FILE
+026300         IF WS-OUT-STATUS NOT = '00'
+026400             OR WS-CREDIT-STATUS NOT = '00'
+026500             OR WS-EXCEPT-STATUS NOT = '00'
+026600             OR WS-CKPT-STATUS NOT = '00'
+026700             DISPLAY 'ADJBATCH - RESTART REOPEN FAILED, STATUSES '
+026800                 WS-OUT-STATUS ' ' WS-CREDIT-STATUS ' '
+026900                 WS-EXCEPT-STATUS ' ' WS-CKPT-STATUS
+027000             SET WS-ABEND TO TRUE
+027100             CLOSE ADJ-TRANS-FILE
+027200             GO TO 1000-EXIT
+027300         END-IF
+027400         PERFORM 8000-READ-TRANS THRU 8000-EXIT
+027500             WS-SKIP-COUNT TIMES
+027600         MOVE WS-SKIP-COUNT TO WS-TOTAL-READ
+027700     ELSE
+027800         OPEN OUTPUT ADJ-OUT-FILE
+027900         OPEN OUTPUT ADJ-CREDIT-FILE
+028000         OPEN OUTPUT ADJ-EXCEPT-FILE
+028100         OPEN OUTPUT ADJ-CKPT-FILE
+028200         IF WS-OUT-STATUS NOT = '00'
+028300             OR WS-CREDIT-STATUS NOT = '00'
+028400             OR WS-EXCEPT-STATUS NOT = '00'
+028500             OR WS-CKPT-STATUS NOT = '00'
+028600             DISPLAY 'ADJBATCH - OUTPUT OPEN FAILED, STATUSES '
+028700                 WS-OUT-STATUS ' ' WS-CREDIT-STATUS ' '
+028800                 WS-EXCEPT-STATUS ' ' WS-CKPT-STATUS
+028900             SET WS-ABEND TO TRUE
+029000             CLOSE ADJ-TRANS-FILE
+029100             GO TO 1000-EXIT
+029200         END-IF
+029300         PERFORM 1500-WRITE-HEADER THRU 1500-EXIT
+029400         PERFORM 1600-WRITE-CREDIT-HEADER THRU 1600-EXIT
+029500     END-IF.
+029600     OPEN OUTPUT ADJ-CTOT-FILE.
+029700     IF WS-CTOT-STATUS NOT = '00'
+029800         DISPLAY 'ADJBATCH - ADJCTOT OPEN FAILED, STATUS '
+029900             WS-CTOT-STATUS
+030000         SET WS-ABEND TO TRUE
+030100         GO TO 1000-EXIT
+030200     END-IF.
+030300     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+030400 1000-EXIT.
+030500     EXIT.
+030600
+030700******************************************************************
+030800*  1200-READ-LAST-CKPT - FIND THE RECORD/EXCEPTION COUNTS AND
+030900*  RUNNING CONTROL TOTALS AS OF THE LAST CHECKPOINT WRITTEN BY
+031000*  THE RUN THAT ABENDED.
+031100******************************************************************
+031200 1200-READ-LAST-CKPT.
+031300     OPEN INPUT ADJ-CKPT-FILE.
+031400     IF WS-CKPT-STATUS NOT = '00'
+031500         DISPLAY 'ADJBATCH - ADJCKPT OPEN FAILED, STATUS '
+031600             WS-CKPT-STATUS
+031700         SET WS-ABEND TO TRUE
+031800         GO TO 1200-EXIT
+031900     END-IF.
+032000     PERFORM 1250-READ-ONE-CKPT THRU 1250-EXIT
+032100         UNTIL WS-CKPT-EOF.
+032200     CLOSE ADJ-CKPT-FILE.
+032300 1200-EXIT.
+032400     EXIT.
+032500
+032600 1250-READ-ONE-CKPT.
+032700     READ ADJ-CKPT-FILE
+032800         AT END
+032900             SET WS-CKPT-EOF TO TRUE
+033000         NOT AT END
+033100             MOVE CK-LAST-REC-COUNT TO WS-SKIP-COUNT
+033200             MOVE CK-PRE-TOTAL TO WS-PRE-TOTAL
+033300             MOVE CK-POST-TOTAL TO WS-POST-TOTAL
+033400             MOVE CK-ADJ-AMOUNT-TOTAL TO WS-ADJ-AMOUNT-TOTAL
+033500             MOVE CK-REC-COUNT TO WS-REC-COUNT
+033600             MOVE CK-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+033700             MOVE CK-DEBIT-COUNT TO WS-DEBIT-COUNT
+033800             MOVE CK-CREDIT-COUNT TO WS-CREDIT-COUNT
+033900             MOVE CK-DEBIT-TOTAL TO WS-DEBIT-PRE-TOTAL
+034000             MOVE CK-CREDIT-TOTAL TO WS-CREDIT-PRE-TOTAL
+034100             MOVE CK-DEBIT-POST-TOTAL TO WS-DEBIT-POST-TOTAL
+034200             MOVE CK-CREDIT-POST-TOTAL TO WS-CREDIT-POST-TOTAL
+034300     END-READ.
+034400 1250-EXIT.
+034500     EXIT.
+034600
+034700******************************************************************
+034800*  1500-WRITE-HEADER - WRITE THE MAIN INTERFACE FILE'S HEADER
+034900*  RECORD (RUN DATE) ONCE, AT THE START OF A FRESH RUN.
+035000******************************************************************
+035100 1500-WRITE-HEADER.
+035200     MOVE SPACES TO ADJ-OUT-RECORD.
+035300     SET AO-HEADER-RECORD TO TRUE.
+035400     MOVE FUNCTION CURRENT-DATE (1:8) TO AO-HDR-RUN-DATE.
+035500     WRITE ADJ-OUT-RECORD.
+035600 1500-EXIT.
+035700     EXIT.
+035800
+035900******************************************************************
+036000*  1600-WRITE-CREDIT-HEADER - WRITE THE CREDIT INTERFACE FILE'S
+036100*  HEADER RECORD (RUN DATE) ONCE, AT THE START OF A FRESH RUN.
+036200******************************************************************
+036300 1600-WRITE-CREDIT-HEADER.
+036400     MOVE SPACES TO ADJ-CRDT-RECORD.
+036500     SET AOC-HEADER-RECORD TO TRUE.
+036600     MOVE FUNCTION CURRENT-DATE (1:8) TO AOC-HDR-RUN-DATE.
+036700     WRITE ADJ-CRDT-RECORD.
+036800 1600-EXIT.
+036900     EXIT.
+037000
+037100******************************************************************
+037200*  2000-PROCESS-TRANS - CALL ADD-FIVE FOR ONE TRANSACTION, USING
+037300*  THE ADJ-CALL-RECORD INTERFACE SO ADD-FIVE CAN LOOK UP THE
+037400*  ADJUSTMENT AMOUNT FOR THE TRANSACTION'S OWN CATEGORY CODE AND
+037500*  FLAG WHETHER IT IS A CREDIT.  AN ACCEPTED CALL (AC-RC-OK)
+037600*  WRITES A DETAIL RECORD TO THE MAIN INTERFACE FILE IF IT IS AN
+037700*  ORDINARY DEBIT, OR TO THE CREDIT INTERFACE FILE IF AC-NUM WAS
+037800*  NEGATIVE, AND ROLLS IT INTO THE APPROPRIATE PRE-/POST-
+037900*  ADJUSTMENT CONTROL TOTALS.  A REJECTED CALL WRITES AN
+038000*  EXCEPTION RECORD INSTEAD AND KEEPS IT OUT OF BOTH INTERFACE
+038100*  FILES AND THE CONTROL TOTALS.  AC-RC-FILE-ERROR IS NOT A
+038200*  BUSINESS REJECTION - IT MEANS ADD-FIVE'S OWN ADJPARM OR
+038300*  ADJAUDIT WOULD NOT OPEN, AND SINCE ADD-FIVE NEVER RETRIES A
+038400*  FAILED OPEN, EVERY REMAINING TRANSACTION WOULD COME BACK THE
+038500*  SAME WAY - SO IT ABORTS THE RUN INSTEAD OF GOING TO THE
+038600*  EXCEPTION FILE.
+038700******************************************************************
+038800 2000-PROCESS-TRANS.
+038900     ADD 1 TO WS-TOTAL-READ.
+039000     MOVE TR-TXN-ID TO AC-TXN-ID.
+039100     MOVE TR-CATEGORY-CODE TO AC-CATEGORY-CODE.
+039200     MOVE TR-NUM TO AC-NUM.
+039300     IF WS-RESTART-RUN
+039400         SET AC-IS-RESTART TO TRUE
+039500     ELSE
+039600         SET AC-NOT-RESTART TO TRUE
+039700     END-IF.
+039800     CALL 'ADD-FIVE' USING ADJ-CALL-RECORD.
+039900     IF AC-RC-FILE-ERROR
+040000         DISPLAY 'ADJBATCH - ADD-FIVE FILE ERROR, ABORTING RUN'
+040100         SET WS-ABEND TO TRUE
+040200         GO TO 2000-EXIT
+040300     END-IF.
+040400     IF AC-RC-OK
+040500         IF AC-IS-CREDIT
+040600             PERFORM 2200-WRITE-CREDIT-DETAIL THRU 2200-EXIT
+040700         ELSE
+040800             PERFORM 2100-WRITE-DEBIT-DETAIL THRU 2100-EXIT
+040900         END-IF
+041000         ADD 1 TO WS-REC-COUNT
+041100         ADD TR-NUM TO WS-PRE-TOTAL
+041200         ADD AC-RESULT TO WS-POST-TOTAL
+041300         ADD AC-ADJ-AMOUNT TO WS-ADJ-AMOUNT-TOTAL
+041400     ELSE
+041500         MOVE TR-TXN-ID TO EX-TXN-ID
+041600         MOVE TR-NUM TO EX-NUM
+041700         MOVE TR-CATEGORY-CODE TO EX-CATEGORY-CODE
+041800         MOVE AC-RETURN-CODE TO EX-RETURN-CODE
+041900         EVALUATE TRUE
+042000             WHEN AC-RC-OVERFLOW
+042100                 MOVE 'RESULT WOULD OVERFLOW S9(4)' TO EX-REASON
+042200             WHEN AC-RC-BAD-CATEGORY
+042300                 MOVE 'CATEGORY CODE NOT ON ADJPARM' TO EX-REASON
+042400             WHEN OTHER
+042500                 MOVE 'ADD-FIVE REJECTED TRANSACTION' TO EX-REASON
+042600         END-EVALUATE
+042700         WRITE ADJ-EXCEPT-RECORD
+042800         ADD 1 TO WS-EXCEPT-COUNT
+042900     END-IF.
+043000     PERFORM 5000-CHECK-CKPT THRU 5000-EXIT.
+043100     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+043200 2000-EXIT.
+043300     EXIT.
+043400
+043500******************************************************************
+043600*  2100-WRITE-DEBIT-DETAIL - WRITE ONE DETAIL RECORD TO THE MAIN
+043700*  INTERFACE FILE FOR AN ORDINARY (NON-CREDIT) TRANSACTION.
+043800******************************************************************
+043900 2100-WRITE-DEBIT-DETAIL.
+044000     MOVE SPACES TO ADJ-OUT-RECORD.
+044100     SET AO-DETAIL-RECORD TO TRUE.
+044200     MOVE TR-TXN-ID TO AO-DTL-TXN-ID.
+044300     MOVE TR-CATEGORY-CODE TO AO-DTL-CATEGORY-CODE.
+044400     MOVE TR-NUM TO AO-DTL-NUM.
+044500     MOVE AC-RESULT TO AO-DTL-RESULT.
+044600     WRITE ADJ-OUT-RECORD.
+044700     ADD 1 TO WS-DEBIT-COUNT.
+044800     ADD TR-NUM TO WS-DEBIT-PRE-TOTAL.
+044900     ADD AC-RESULT TO WS-DEBIT-POST-TOTAL.
+045000 2100-EXIT.
+045100     EXIT.
+045200
+045300******************************************************************
+045400*  2200-WRITE-CREDIT-DETAIL - WRITE ONE DETAIL RECORD TO THE
+045500*  CREDIT INTERFACE FILE FOR A NEGATIVE-NUM (CREDIT/RETURN)
+045600*  TRANSACTION.
+045700******************************************************************
+045800 2200-WRITE-CREDIT-DETAIL.
+045900     MOVE SPACES TO ADJ-CRDT-RECORD.
+046000     SET AOC-DETAIL-RECORD TO TRUE.
+046100     MOVE TR-TXN-ID TO AOC-DTL-TXN-ID.
+046200     MOVE TR-CATEGORY-CODE TO AOC-DTL-CATEGORY-CODE.
+046300     MOVE TR-NUM TO AOC-DTL-NUM.
+046400     MOVE AC-RESULT TO AOC-DTL-RESULT.
+046500     WRITE ADJ-CRDT-RECORD.
+046600     ADD 1 TO WS-CREDIT-COUNT.
+046700     ADD TR-NUM TO WS-CREDIT-PRE-TOTAL.
+046800     ADD AC-RESULT TO WS-CREDIT-POST-TOTAL.
+046900 2200-EXIT.
+047000     EXIT.
+047100
+047200******************************************************************
+047300*  5000-CHECK-CKPT - EVERY CKPT-INTERVAL RECORDS, DROP A
+047400*  CHECKPOINT SO A RERUN KNOWS HOW FAR THIS RUN GOT.  CKPT-INTERVAL
+047500*  IS 1 SO THE CHECKPOINT ALWAYS MATCHES THE LAST DETAIL OR
+047600*  EXCEPTION RECORD ACTUALLY WRITTEN - THOSE ARE WRITTEN AS SOON AS
+047700*  EACH TRANSACTION IS PROCESSED, SO A LESS FREQUENT CHECKPOINT
+047800*  WOULD LET A RESTART REPLAY AND RE-APPEND RECORDS THAT WERE
+047900*  ALREADY WRITTEN BEFORE THE ABEND.
+048000******************************************************************
+048100 5000-CHECK-CKPT.
+048200     DIVIDE WS-TOTAL-READ BY WS-CKPT-INTERVAL
+048300         GIVING WS-CKPT-QUOTIENT
+048400         REMAINDER WS-CKPT-REMAINDER.
+048500     IF WS-CKPT-REMAINDER = ZERO
+048600         PERFORM 6000-WRITE-CKPT THRU 6000-EXIT
+048700     END-IF.
+048800 5000-EXIT.
+048900     EXIT.
+049000
+049100 6000-WRITE-CKPT.
+049200     MOVE TR-TXN-ID TO CK-LAST-TXN-ID.
+049300     MOVE WS-TOTAL-READ TO CK-LAST-REC-COUNT.
+049400     MOVE FUNCTION CURRENT-DATE (1:8) TO CK-CKPT-DATE.
+049500     MOVE FUNCTION CURRENT-DATE (9:8) TO CK-CKPT-TIME.
+049600     MOVE WS-PRE-TOTAL TO CK-PRE-TOTAL.
+049700     MOVE WS-POST-TOTAL TO CK-POST-TOTAL.
+049800     MOVE WS-ADJ-AMOUNT-TOTAL TO CK-ADJ-AMOUNT-TOTAL.
+049900     MOVE WS-REC-COUNT TO CK-REC-COUNT.
+050000     MOVE WS-EXCEPT-COUNT TO CK-EXCEPT-COUNT.
+050100     MOVE WS-DEBIT-COUNT TO CK-DEBIT-COUNT.
+050200     MOVE WS-CREDIT-COUNT TO CK-CREDIT-COUNT.
+050300     MOVE WS-DEBIT-PRE-TOTAL TO CK-DEBIT-TOTAL.
+050400     MOVE WS-CREDIT-PRE-TOTAL TO CK-CREDIT-TOTAL.
+050500     MOVE WS-DEBIT-POST-TOTAL TO CK-DEBIT-POST-TOTAL.
+050600     MOVE WS-CREDIT-POST-TOTAL TO CK-CREDIT-POST-TOTAL.
+050700     WRITE ADJ-CKPT-RECORD.
+050800 6000-EXIT.
+050900     EXIT.
+051000
+051100******************************************************************
+051200*  7000-WRITE-CTL-TOTALS - WRITE THE END-OF-RUN CONTROL TOTALS
+051300*  RECORD SO ADJRECON CAN RECONCILE THE DAY'S ADJUSTMENTS AND
+051400*  ADJRPT CAN BUILD ITS SUMMARY STATISTICS.
+051500******************************************************************
+051600 7000-WRITE-CTL-TOTALS.
+051700     MOVE FUNCTION CURRENT-DATE (1:8) TO CT-RUN-DATE.
+051800     MOVE WS-REC-COUNT TO CT-RECORD-COUNT.
+051900     MOVE WS-EXCEPT-COUNT TO CT-EXCEPTION-COUNT.
+052000     MOVE WS-CREDIT-COUNT TO CT-CREDIT-COUNT.
+052100     MOVE WS-DEBIT-COUNT TO CT-DEBIT-COUNT.
+052200     MOVE WS-PRE-TOTAL TO CT-PRE-ADJ-TOTAL.
+052300     MOVE WS-POST-TOTAL TO CT-POST-ADJ-TOTAL.
+052400     MOVE WS-ADJ-AMOUNT-TOTAL TO CT-ADJ-AMOUNT-TOTAL.
+052500     MOVE WS-CREDIT-PRE-TOTAL TO CT-CREDIT-TOTAL.
+052600     MOVE WS-DEBIT-PRE-TOTAL TO CT-DEBIT-TOTAL.
+052700     WRITE ADJ-CTL-TOTALS-RECORD.
+052800 7000-EXIT.
+052900     EXIT.
+053000
+053100******************************************************************
+053200*  7500-WRITE-TRAILER - WRITE THE MAIN INTERFACE FILE'S TRAILER
+053300*  RECORD (WHOLE-DAY DEBIT RECORD COUNT AND CONTROL TOTAL) AT
+053400*  END OF RUN, WHETHER OR NOT THE RUN WAS RESTARTED.
+053500******************************************************************
+053600 7500-WRITE-TRAILER.
+053700     MOVE SPACES TO ADJ-OUT-RECORD.
+053800     SET AO-TRAILER-RECORD TO TRUE.
+053900     MOVE WS-DEBIT-COUNT TO AO-TRL-REC-COUNT.
+054000     MOVE WS-DEBIT-POST-TOTAL TO AO-TRL-CONTROL-TOTAL.
+054100     WRITE ADJ-OUT-RECORD.
+054200 7500-EXIT.
+054300     EXIT.
+054400
+054500******************************************************************
+054600*  7600-WRITE-CREDIT-TRAILER - WRITE THE CREDIT INTERFACE FILE'S
+054700*  TRAILER RECORD (WHOLE-DAY CREDIT RECORD COUNT AND CONTROL
+054800*  TOTAL) AT END OF RUN, WHETHER OR NOT THE RUN WAS RESTARTED.
+054900******************************************************************
+055000 7600-WRITE-CREDIT-TRAILER.
+055100     MOVE SPACES TO ADJ-CRDT-RECORD.
+055200     SET AOC-TRAILER-RECORD TO TRUE.
+055300     MOVE WS-CREDIT-COUNT TO AOC-TRL-REC-COUNT.
+055400     MOVE WS-CREDIT-POST-TOTAL TO AOC-TRL-CONTROL-TOTAL.
+055500     WRITE ADJ-CRDT-RECORD.
+055600 7600-EXIT.
+055700     EXIT.
+055800
+055900 8000-READ-TRANS.
+056000     READ ADJ-TRANS-FILE
+056100         AT END
+056200             SET WS-TRANS-EOF TO TRUE
+056300     END-READ.
+056400 8000-EXIT.
+056500     EXIT.
+056600
+056700 9000-TERMINATE.
+056800     PERFORM 7500-WRITE-TRAILER THRU 7500-EXIT.
+056900     PERFORM 7600-WRITE-CREDIT-TRAILER THRU 7600-EXIT.
+057000     PERFORM 7000-WRITE-CTL-TOTALS THRU 7000-EXIT.
+057100     CLOSE ADJ-TRANS-FILE.
+057200     CLOSE ADJ-OUT-FILE.
+057300     CLOSE ADJ-CREDIT-FILE.
+057400     CLOSE ADJ-EXCEPT-FILE.
+057500     CLOSE ADJ-CKPT-FILE.
+057600     CLOSE ADJ-CTOT-FILE.
+057700     DISPLAY 'ADJBATCH - RECORDS PROCESSED......: ' WS-REC-COUNT.
+057800     DISPLAY 'ADJBATCH - DEBIT RECORDS.........: ' WS-DEBIT-COUNT.
+057900     DISPLAY 'ADJBATCH - CREDIT RECORDS..........: '
+058000         WS-CREDIT-COUNT.
+058100     DISPLAY 'ADJBATCH - RECORDS EXCEPTED.......: '
+058200         WS-EXCEPT-COUNT.
+058300 9000-EXIT.
+058400     EXIT.
+058500
+058600******************************************************************
+058700*  9100-ABEND-CLOSE - ADD-FIVE REPORTED A FILE ERROR PARTWAY
+058800*  THROUGH THE RUN.  CLOSE THE FILES WITHOUT WRITING THE TRAILER
+058900*  OR CONTROL TOTALS RECORDS SINCE THE RUN NEVER FINISHED - THE
+059000*  RESUBMITTED RESTART WILL WRITE THEM WHEN IT ACTUALLY REACHES
+059100*  END OF FILE.
+059200******************************************************************
+059300 9100-ABEND-CLOSE.
+059400     CLOSE ADJ-TRANS-FILE.
+059500     CLOSE ADJ-OUT-FILE.
+059600     CLOSE ADJ-CREDIT-FILE.
+059700     CLOSE ADJ-EXCEPT-FILE.
+059800     CLOSE ADJ-CKPT-FILE.
+059900     CLOSE ADJ-CTOT-FILE.
+060000     DISPLAY 'ADJBATCH - RUN ABORTED, RESTART TO CONTINUE'.
+060100 9100-EXIT.
+060200     EXIT.
+060300
+060400 END PROGRAM ADJBATCH.
