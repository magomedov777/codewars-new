@@ -0,0 +1,355 @@
+000100******************************************************************
+000200*  PROGRAM-ID.  ADJRPT
+000300*  AUTHOR.      R L KOWALCZYK
+000400*  INSTALLATION. DISTRIBUTION LOGISTICS - ORDER ADJUSTMENTS
+000500*  DATE-WRITTEN. 04/06/2026
+000600*
+000700*  ONE-PAGE DAILY SUMMARY OF AN ADJBATCH RUN.  READS THE GOOD
+000800*  OUTPUT FILE AND THE EXCEPTION FILE ADJBATCH PRODUCES AND
+000900*  PRINTS RECORD VOLUMES AND MIN/MAX/AVERAGE NUM AND RESULT SO
+001000*  OPERATIONS HAS SOMETHING TO GLANCE AT EACH MORNING INSTEAD OF
+001100*  DIGGING THROUGH THE RAW OUTPUT FILES.
+001200*
+001300*  MODIFICATION HISTORY
+001400*  ---------------------------------------------------------------
+001500*  DATE       INIT  DESCRIPTION
+001600*  04/06/2026 RLK   ORIGINAL.
+001700*  04/13/2026 RLK   SWITCHED TO THE COPYBOOK-DEFINED ADJOUT
+001800*                   LAYOUT NOW THAT ADJBATCH BRACKETS ITS OUTPUT
+001900*                   WITH A HEADER AND TRAILER RECORD - ONLY
+002000*                   DETAIL RECORDS ARE ROLLED INTO THE STATS.
+002100*  04/27/2026 RLK   ADJBATCH NOW ROUTES CREDIT/RETURN
+002200*                   TRANSACTIONS TO A SEPARATE ADJCRDT FILE.
+002300*                   ADJRPT NOW READS ADJCRDT TOO AND REPORTS
+002400*                   DEBIT AND CREDIT RECORD COUNTS SEPARATELY
+002500*                   INSTEAD OF ONE COMBINED COUNT.
+002600*  05/18/2026 RLK   CHECK THE FILE STATUS AFTER EACH OPEN IN
+002700*                   1000-INITIALIZE INSTEAD OF LETTING A MISSING
+002800*                   OR INACCESSIBLE INPUT FILE ABEND DEEP INSIDE
+002900*                   THE FIRST READ.
+003000******************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID.  ADJRPT.
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ADJ-OUT-FILE ASSIGN TO "ADJOUTPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-OUT-STATUS.
+004000
+004100     SELECT ADJ-EXCEPT-FILE ASSIGN TO "ADJEXCPT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-EXCEPT-STATUS.
+004400
+004500     SELECT ADJ-CREDIT-FILE ASSIGN TO "ADJCRDT"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-CREDIT-STATUS.
+004800
+004900     SELECT ADJ-SUMMARY-RPT ASSIGN TO "ADJRPTOUT"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-RPT-STATUS.
+005200
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  ADJ-OUT-FILE.
+005600 COPY ADJOUT.
+005700
+005800 FD  ADJ-EXCEPT-FILE.
+005900 COPY ADJEXC.
+006000
+006100 FD  ADJ-CREDIT-FILE.
+006200 COPY ADJOUT
+006300     REPLACING ==ADJ-OUT-RECORD==    BY ==ADJ-CRDT-RECORD==
+006400               ==AO-REC-TYPE==       BY ==AOC-REC-TYPE==
+006500               ==AO-HEADER-RECORD== BY ==AOC-HEADER-RECORD==
+006600               ==AO-DETAIL-RECORD== BY ==AOC-DETAIL-RECORD==
+006700               ==AO-TRAILER-RECORD==
+006800                                    BY ==AOC-TRAILER-RECORD==
+006900               ==AO-DATA==           BY ==AOC-DATA==
+007000               ==AO-HEADER-DATA==    BY ==AOC-HEADER-DATA==
+007100               ==AO-HDR-RUN-DATE==   BY ==AOC-HDR-RUN-DATE==
+007200               ==AO-DETAIL-DATA==    BY ==AOC-DETAIL-DATA==
+007300               ==AO-DTL-TXN-ID==     BY ==AOC-DTL-TXN-ID==
+007400               ==AO-DTL-CATEGORY-CODE==
+007500                                    BY ==AOC-DTL-CATEGORY-CODE==
+007600               ==AO-DTL-NUM==        BY ==AOC-DTL-NUM==
+007700               ==AO-DTL-RESULT==     BY ==AOC-DTL-RESULT==
+007800               ==AO-TRAILER-DATA==   BY ==AOC-TRAILER-DATA==
+007900               ==AO-TRL-REC-COUNT==
+008000                                    BY ==AOC-TRL-REC-COUNT==
+008100               ==AO-TRL-CONTROL-TOTAL==
+008200                                    BY ==AOC-TRL-CONTROL-TOTAL==.
+008300
+008400 FD  ADJ-SUMMARY-RPT.
+008500 01  RPT-LINE                    PIC X(80).
+008600
+008700 WORKING-STORAGE SECTION.
+008800 77  WS-OUT-STATUS           PIC X(02)   VALUE SPACES.
+008900 77  WS-EXCEPT-STATUS        PIC X(02)   VALUE SPACES.
+009000 77  WS-CREDIT-STATUS        PIC X(02)   VALUE SPACES.
+009100 77  WS-RPT-STATUS           PIC X(02)   VALUE SPACES.
+009200 77  WS-OUT-EOF-SW           PIC X(01)   VALUE 'N'.
+009300     88  WS-OUT-EOF              VALUE 'Y'.
+009400 77  WS-CREDIT-EOF-SW        PIC X(01)   VALUE 'N'.
+009500     88  WS-CREDIT-EOF           VALUE 'Y'.
+009600 77  WS-EXCEPT-EOF-SW        PIC X(01)   VALUE 'N'.
+009700     88  WS-EXCEPT-EOF           VALUE 'Y'.
+009800 77  WS-ABEND-SW             PIC X(01)   VALUE 'N'.
+009900     88  WS-ABEND                VALUE 'Y'.
+010000 77  WS-REC-COUNT            PIC 9(07)   VALUE ZERO.
+010100 77  WS-DEBIT-COUNT          PIC 9(07)   VALUE ZERO.
+010200 77  WS-CREDIT-COUNT         PIC 9(07)   VALUE ZERO.
+010300 77  WS-EXCEPT-COUNT         PIC 9(07)   VALUE ZERO.
+010400 77  WS-NUM-MIN              PIC S9(4)   SIGN LEADING VALUE +9999.
+010500 77  WS-NUM-MAX              PIC S9(4)   SIGN LEADING VALUE -9999.
+010600 77  WS-RESULT-MIN           PIC S9(4)   SIGN LEADING VALUE +9999.
+010700 77  WS-RESULT-MAX           PIC S9(4)   SIGN LEADING VALUE -9999.
+010800 77  WS-NUM-TOTAL            PIC S9(9)   SIGN LEADING VALUE ZERO.
+010900 77  WS-RESULT-TOTAL         PIC S9(9)   SIGN LEADING VALUE ZERO.
+011000 77  WS-NUM-AVERAGE          PIC S9(4)   SIGN LEADING VALUE ZERO.
+011100 77  WS-RESULT-AVERAGE       PIC S9(4)   SIGN LEADING VALUE ZERO.
+011200
+011300 01  WS-REC-COUNT-ED             PIC ZZZ,ZZ9.
+011400 01  WS-DEBIT-COUNT-ED           PIC ZZZ,ZZ9.
+011500 01  WS-CREDIT-COUNT-ED          PIC ZZZ,ZZ9.
+011600 01  WS-EXCEPT-COUNT-ED          PIC ZZZ,ZZ9.
+011700 01  WS-NUM-MIN-ED               PIC -(4)9.
+011800 01  WS-NUM-MAX-ED               PIC -(4)9.
+011900 01  WS-NUM-AVERAGE-ED           PIC -(4)9.
+012000 01  WS-RESULT-MIN-ED            PIC -(4)9.
+012100 01  WS-RESULT-MAX-ED            PIC -(4)9.
+012200 01  WS-RESULT-AVERAGE-ED        PIC -(4)9.
+012300
+012400 PROCEDURE DIVISION.
+012500
+012600 0000-MAINLINE.
+012700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012800     IF WS-ABEND
+012900         MOVE 16 TO RETURN-CODE
+013000     ELSE
+013100         PERFORM 2000-ACCUM-OUTPUT THRU 2000-EXIT
+013200             UNTIL WS-OUT-EOF
+013300         PERFORM 2500-ACCUM-CREDIT THRU 2500-EXIT
+013400             UNTIL WS-CREDIT-EOF
+013500         PERFORM 3000-COUNT-EXCEPTIONS THRU 3000-EXIT
+013600             UNTIL WS-EXCEPT-EOF
+013700         PERFORM 4000-BUILD-REPORT THRU 4000-EXIT
+013800         PERFORM 9000-TERMINATE THRU 9000-EXIT
+013900     END-IF.
+014000     STOP RUN.
+014100
+014200******************************************************************
+014300*  1000-INITIALIZE - OPEN THE OUTPUT, EXCEPTION, AND REPORT
+014400*  FILES AND PRIME BOTH INPUT READS.
+014500******************************************************************
+014600 1000-INITIALIZE.
+014700     OPEN INPUT ADJ-OUT-FILE.
+014800     IF WS-OUT-STATUS NOT = '00'
+014900         DISPLAY 'ADJRPT - ADJOUTPT OPEN FAILED, STATUS '
+015000             WS-OUT-STATUS
+015100         SET WS-ABEND TO TRUE
+015200         GO TO 1000-EXIT
+015300     END-IF.
+015400     OPEN INPUT ADJ-CREDIT-FILE.
+015500     IF WS-CREDIT-STATUS NOT = '00'
+015600         DISPLAY 'ADJRPT - ADJCRDT OPEN FAILED, STATUS '
+015700             WS-CREDIT-STATUS
+015800         SET WS-ABEND TO TRUE
+015900         CLOSE ADJ-OUT-FILE
+016000         GO TO 1000-EXIT
+016100     END-IF.
+016200     OPEN INPUT ADJ-EXCEPT-FILE.
+016300     IF WS-EXCEPT-STATUS NOT = '00'
+016400         DISPLAY 'ADJRPT - ADJEXCPT OPEN FAILED, STATUS '
+016500             WS-EXCEPT-STATUS
+016600         SET WS-ABEND TO TRUE
+016700         CLOSE ADJ-OUT-FILE
+016800         CLOSE ADJ-CREDIT-FILE
+016900         GO TO 1000-EXIT
+017000     END-IF.
+017100     OPEN OUTPUT ADJ-SUMMARY-RPT.
+017200     IF WS-RPT-STATUS NOT = '00'
+017300         DISPLAY 'ADJRPT - ADJRPTOUT OPEN FAILED, STATUS '
+017400             WS-RPT-STATUS
+017500         SET WS-ABEND TO TRUE
+017600         CLOSE ADJ-OUT-FILE
+017700         CLOSE ADJ-CREDIT-FILE
+017800         CLOSE ADJ-EXCEPT-FILE
+017900         GO TO 1000-EXIT
+018000     END-IF.
+018100     PERFORM 8000-READ-OUTPUT THRU 8000-EXIT.
+018200     PERFORM 8250-READ-CREDIT THRU 8250-EXIT.
+018300     PERFORM 8500-READ-EXCEPT THRU 8500-EXIT.
+018400 1000-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800*  2000-ACCUM-OUTPUT - ROLL ONE DETAIL RECORD INTO THE RUNNING
+018900*  COUNT, MIN/MAX, AND TOTALS FOR NUM AND RESULT.  THE HEADER
+019000*  AND TRAILER RECORDS ADJBATCH BRACKETS THE FILE WITH ARE
+019100*  SKIPPED.
+019200******************************************************************
+019300 2000-ACCUM-OUTPUT.
+019400     IF AO-DETAIL-RECORD
+019500         ADD 1 TO WS-REC-COUNT
+019600         ADD 1 TO WS-DEBIT-COUNT
+019700         IF AO-DTL-NUM < WS-NUM-MIN
+019800             MOVE AO-DTL-NUM TO WS-NUM-MIN
+019900         END-IF
+020000         IF AO-DTL-NUM > WS-NUM-MAX
+020100             MOVE AO-DTL-NUM TO WS-NUM-MAX
+020200         END-IF
+020300         IF AO-DTL-RESULT < WS-RESULT-MIN
+020400             MOVE AO-DTL-RESULT TO WS-RESULT-MIN
+020500         END-IF
+020600         IF AO-DTL-RESULT > WS-RESULT-MAX
+020700             MOVE AO-DTL-RESULT TO WS-RESULT-MAX
+020800         END-IF
+020900         ADD AO-DTL-NUM TO WS-NUM-TOTAL
+021000         ADD AO-DTL-RESULT TO WS-RESULT-TOTAL
+021100     END-IF.
+021200     PERFORM 8000-READ-OUTPUT THRU 8000-EXIT.
+021300 2000-EXIT.
+021400     EXIT.
+021500
+021600******************************************************************
+021700*  2500-ACCUM-CREDIT - SAME ACCUMULATION AS 2000-ACCUM-OUTPUT BUT
+021800*  AGAINST THE CREDIT/RETURN DETAIL RECORDS ADJBATCH ROUTES TO
+021900*  ADJCRDT, SO THE MIN/MAX/AVERAGE STATISTICS REFLECT THE WHOLE
+022000*  DAY WHILE THE RECORD COUNT IS STILL BROKEN OUT BY TYPE.
+022100******************************************************************
+022200 2500-ACCUM-CREDIT.
+022300     IF AOC-DETAIL-RECORD
+022400         ADD 1 TO WS-REC-COUNT
+022500         ADD 1 TO WS-CREDIT-COUNT
+022600         IF AOC-DTL-NUM < WS-NUM-MIN
+022700             MOVE AOC-DTL-NUM TO WS-NUM-MIN
+022800         END-IF
+022900         IF AOC-DTL-NUM > WS-NUM-MAX
+023000             MOVE AOC-DTL-NUM TO WS-NUM-MAX
+023100         END-IF
+023200         IF AOC-DTL-RESULT < WS-RESULT-MIN
+023300             MOVE AOC-DTL-RESULT TO WS-RESULT-MIN
+023400         END-IF
+023500         IF AOC-DTL-RESULT > WS-RESULT-MAX
+023600             MOVE AOC-DTL-RESULT TO WS-RESULT-MAX
+023700         END-IF
+023800         ADD AOC-DTL-NUM TO WS-NUM-TOTAL
+023900         ADD AOC-DTL-RESULT TO WS-RESULT-TOTAL
+024000     END-IF.
+024100     PERFORM 8250-READ-CREDIT THRU 8250-EXIT.
+024200 2500-EXIT.
+024300     EXIT.
+024400
+024500 3000-COUNT-EXCEPTIONS.
+024600     ADD 1 TO WS-EXCEPT-COUNT.
+024700     PERFORM 8500-READ-EXCEPT THRU 8500-EXIT.
+024800 3000-EXIT.
+024900     EXIT.
+025000
+025100******************************************************************
+025200*  4000-BUILD-REPORT - FORMAT AND WRITE THE ONE-PAGE SUMMARY.
+025300******************************************************************
+025400 4000-BUILD-REPORT.
+025500     IF WS-REC-COUNT > ZERO
+025600         DIVIDE WS-NUM-TOTAL BY WS-REC-COUNT
+025700             GIVING WS-NUM-AVERAGE
+025800         DIVIDE WS-RESULT-TOTAL BY WS-REC-COUNT
+025900             GIVING WS-RESULT-AVERAGE
+026000     ELSE
+026100         MOVE ZERO TO WS-NUM-MIN
+026200         MOVE ZERO TO WS-NUM-MAX
+026300         MOVE ZERO TO WS-RESULT-MIN
+026400         MOVE ZERO TO WS-RESULT-MAX
+026500     END-IF.
+026600
+026700     MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+026800     MOVE WS-DEBIT-COUNT TO WS-DEBIT-COUNT-ED.
+026900     MOVE WS-CREDIT-COUNT TO WS-CREDIT-COUNT-ED.
+027000     MOVE WS-EXCEPT-COUNT TO WS-EXCEPT-COUNT-ED.
+027100     MOVE WS-NUM-MIN TO WS-NUM-MIN-ED.
+027200     MOVE WS-NUM-MAX TO WS-NUM-MAX-ED.
+027300     MOVE WS-NUM-AVERAGE TO WS-NUM-AVERAGE-ED.
+027400     MOVE WS-RESULT-MIN TO WS-RESULT-MIN-ED.
+027500     MOVE WS-RESULT-MAX TO WS-RESULT-MAX-ED.
+027600     MOVE WS-RESULT-AVERAGE TO WS-RESULT-AVERAGE-ED.
+027700
+027800     MOVE SPACES TO RPT-LINE.
+027900     MOVE 'ADJBATCH DAILY SUMMARY STATISTICS' TO RPT-LINE.
+028000     WRITE RPT-LINE.
+028100
+028200     MOVE SPACES TO RPT-LINE.
+028300     WRITE RPT-LINE.
+028400
+028500     MOVE SPACES TO RPT-LINE.
+028600     STRING 'RECORDS PROCESSED......: ' WS-REC-COUNT-ED
+028700         DELIMITED BY SIZE INTO RPT-LINE.
+028800     WRITE RPT-LINE.
+028900
+029000     MOVE SPACES TO RPT-LINE.
+029100     STRING '  DEBIT RECORDS........: ' WS-DEBIT-COUNT-ED
+029200         DELIMITED BY SIZE INTO RPT-LINE.
+029300     WRITE RPT-LINE.
+029400
+029500     MOVE SPACES TO RPT-LINE.
+029600     STRING '  CREDIT RECORDS.......: ' WS-CREDIT-COUNT-ED
+029700         DELIMITED BY SIZE INTO RPT-LINE.
+029800     WRITE RPT-LINE.
+029900
+030000     MOVE SPACES TO RPT-LINE.
+030100     STRING 'RECORDS EXCEPTED.......: ' WS-EXCEPT-COUNT-ED
+030200         DELIMITED BY SIZE INTO RPT-LINE.
+030300     WRITE RPT-LINE.
+030400
+030500     MOVE SPACES TO RPT-LINE.
+030600     WRITE RPT-LINE.
+030700
+030800     MOVE SPACES TO RPT-LINE.
+030900     STRING 'NUM     - MIN/MAX/AVG..: ' WS-NUM-MIN-ED
+031000         ' / ' WS-NUM-MAX-ED ' / ' WS-NUM-AVERAGE-ED
+031100         DELIMITED BY SIZE INTO RPT-LINE.
+031200     WRITE RPT-LINE.
+031300
+031400     MOVE SPACES TO RPT-LINE.
+031500     STRING 'RESULT  - MIN/MAX/AVG..: ' WS-RESULT-MIN-ED
+031600         ' / ' WS-RESULT-MAX-ED ' / ' WS-RESULT-AVERAGE-ED
+031700         DELIMITED BY SIZE INTO RPT-LINE.
+031800     WRITE RPT-LINE.
+031900 4000-EXIT.
+032000     EXIT.
+032100
+032200 8000-READ-OUTPUT.
+032300     READ ADJ-OUT-FILE
+032400         AT END
+032500             SET WS-OUT-EOF TO TRUE
+032600     END-READ.
+032700 8000-EXIT.
+032800     EXIT.
+032900
+033000 8250-READ-CREDIT.
+033100     READ ADJ-CREDIT-FILE
+033200         AT END
+033300             SET WS-CREDIT-EOF TO TRUE
+033400     END-READ.
+033500 8250-EXIT.
+033600     EXIT.
+033700
+033800 8500-READ-EXCEPT.
+033900     READ ADJ-EXCEPT-FILE
+034000         AT END
+034100             SET WS-EXCEPT-EOF TO TRUE
+034200     END-READ.
+034300 8500-EXIT.
+034400     EXIT.
+034500
+034600 9000-TERMINATE.
+034700     CLOSE ADJ-OUT-FILE.
+034800     CLOSE ADJ-CREDIT-FILE.
+034900     CLOSE ADJ-EXCEPT-FILE.
+035000     CLOSE ADJ-SUMMARY-RPT.
+035100     DISPLAY 'ADJRPT - SUMMARY REPORT COMPLETE'.
+035200 9000-EXIT.
+035300     EXIT.
+035400
+035500 END PROGRAM ADJRPT.
