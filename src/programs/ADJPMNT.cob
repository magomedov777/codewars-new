@@ -0,0 +1,174 @@
+000100******************************************************************
+000200*  PROGRAM-ID.  ADJPMNT
+000300*  AUTHOR.      R L KOWALCZYK
+000400*  INSTALLATION. DISTRIBUTION LOGISTICS - ORDER ADJUSTMENTS
+000500*  DATE-WRITTEN. 02/14/2026
+000600*
+000700*  MAINTENANCE TRANSACTION PROGRAM FOR ADJ-PARM-FILE.  READS A
+000800*  FILE OF ADD/CHANGE/DELETE TRANSACTIONS SO OPERATIONS CAN KEEP
+000900*  THE ADJUSTMENT AMOUNTS CURRENT WITHOUT A PROGRAMMER EDITING
+001000*  AND RECOMPILING ADD-FIVE.
+001100*
+001200*  MODIFICATION HISTORY
+001300*  ---------------------------------------------------------------
+001400*  DATE       INIT  DESCRIPTION
+001500*  02/14/2026 RLK   ORIGINAL.
+001600*  05/18/2026 RLK   CHECK THE FILE STATUS AFTER EACH OPEN IN
+001700*                   1000-INITIALIZE INSTEAD OF LETTING A MISSING
+001800*                   OR INACCESSIBLE ADJMNTIN, OR AN ADJPARM OPEN
+001900*                   FAILURE OTHER THAN THE "NOT YET CREATED"
+002000*                   STATUS 35 ALREADY HANDLED HERE, ABEND DEEP
+002100*                   INSIDE THE FIRST READ.
+002200******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.  ADJPMNT.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ADJ-MAINT-FILE ASSIGN TO "ADJMNTIN"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-MAINT-STATUS.
+003200
+003300     SELECT ADJ-PARM-FILE ASSIGN TO "ADJPARM"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS ADJ-PARM-CODE
+003700         FILE STATUS IS WS-PARM-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ADJ-MAINT-FILE.
+004200 COPY ADJMNT.
+004300
+004400 FD  ADJ-PARM-FILE.
+004500 COPY ADJPARM.
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-MAINT-STATUS         PIC X(02)   VALUE SPACES.
+004900 77  WS-PARM-STATUS          PIC X(02)   VALUE SPACES.
+005000 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005100     88  WS-MAINT-EOF            VALUE 'Y'.
+005200 77  WS-TXN-COUNT            PIC 9(07)   VALUE ZERO.
+005300 77  WS-REJECT-COUNT         PIC 9(07)   VALUE ZERO.
+005400 77  WS-ABEND-SW             PIC X(01)   VALUE 'N'.
+005500     88  WS-ABEND                VALUE 'Y'.
+005600
+005700 PROCEDURE DIVISION.
+005800
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     IF WS-ABEND
+006200         MOVE 16 TO RETURN-CODE
+006300     ELSE
+006400         PERFORM 2000-PROCESS-MAINT THRU 2000-EXIT
+006500             UNTIL WS-MAINT-EOF
+006600         PERFORM 9000-TERMINATE THRU 9000-EXIT
+006700     END-IF.
+006800     STOP RUN.
+006900
+007000******************************************************************
+007100*  1000-INITIALIZE - OPEN BOTH FILES AND PRIME THE READ.  IF
+007200*  ADJ-PARM-FILE DOES NOT EXIST YET (STATUS 35) CREATE IT EMPTY
+007300*  SO THE FIRST MAINTENANCE RUN CAN ADD RECORDS TO IT.
+007400******************************************************************
+007500 1000-INITIALIZE.
+007600     OPEN INPUT ADJ-MAINT-FILE.
+007700     IF WS-MAINT-STATUS NOT = '00'
+007800         DISPLAY 'ADJPMNT - ADJMNTIN OPEN FAILED, STATUS '
+007900             WS-MAINT-STATUS
+008000         SET WS-ABEND TO TRUE
+008100         GO TO 1000-EXIT
+008200     END-IF.
+008300     OPEN I-O ADJ-PARM-FILE.
+008400     IF WS-PARM-STATUS = '35'
+008500         OPEN OUTPUT ADJ-PARM-FILE
+008600         CLOSE ADJ-PARM-FILE
+008700         OPEN I-O ADJ-PARM-FILE
+008800     END-IF.
+008900     IF WS-PARM-STATUS NOT = '00'
+009000         DISPLAY 'ADJPMNT - ADJPARM OPEN FAILED, STATUS '
+009100             WS-PARM-STATUS
+009200         SET WS-ABEND TO TRUE
+009300         CLOSE ADJ-MAINT-FILE
+009400         GO TO 1000-EXIT
+009500     END-IF.
+009600     PERFORM 8000-READ-MAINT THRU 8000-EXIT.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000******************************************************************
+010100*  2000-PROCESS-MAINT - APPLY ONE MAINTENANCE TRANSACTION.
+010200******************************************************************
+010300 2000-PROCESS-MAINT.
+010400     ADD 1 TO WS-TXN-COUNT.
+010500     EVALUATE TRUE
+010600         WHEN ADJ-MAINT-ADD
+010700             PERFORM 3000-ADD-PARM THRU 3000-EXIT
+010800         WHEN ADJ-MAINT-CHANGE
+010900             PERFORM 4000-CHANGE-PARM THRU 4000-EXIT
+011000         WHEN ADJ-MAINT-DELETE
+011100             PERFORM 5000-DELETE-PARM THRU 5000-EXIT
+011200         WHEN OTHER
+011300             ADD 1 TO WS-REJECT-COUNT
+011400     END-EVALUATE.
+011500     PERFORM 8000-READ-MAINT THRU 8000-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800
+011900 3000-ADD-PARM.
+012000     MOVE ADJ-MAINT-CODE TO ADJ-PARM-CODE.
+012100     MOVE ADJ-MAINT-AMOUNT TO ADJ-PARM-AMOUNT.
+012200     MOVE ADJ-MAINT-DESC TO ADJ-PARM-DESC.
+012300     MOVE FUNCTION CURRENT-DATE (1:8) TO ADJ-PARM-LAST-CHG-DATE.
+012400     MOVE ADJ-MAINT-USER-ID TO ADJ-PARM-LAST-CHG-USER.
+012500     WRITE ADJ-PARM-RECORD
+012600         INVALID KEY
+012700             ADD 1 TO WS-REJECT-COUNT
+012800     END-WRITE.
+012900 3000-EXIT.
+013000     EXIT.
+013100
+013200 4000-CHANGE-PARM.
+013300     MOVE ADJ-MAINT-CODE TO ADJ-PARM-CODE.
+013400     READ ADJ-PARM-FILE
+013500         INVALID KEY
+013600             ADD 1 TO WS-REJECT-COUNT
+013700         NOT INVALID KEY
+013800             MOVE ADJ-MAINT-AMOUNT TO ADJ-PARM-AMOUNT
+013900             MOVE ADJ-MAINT-DESC TO ADJ-PARM-DESC
+014000             MOVE FUNCTION CURRENT-DATE (1:8)
+014100                 TO ADJ-PARM-LAST-CHG-DATE
+014200             MOVE ADJ-MAINT-USER-ID TO ADJ-PARM-LAST-CHG-USER
+014300             REWRITE ADJ-PARM-RECORD
+014400     END-READ.
+014500 4000-EXIT.
+014600     EXIT.
+014700
+014800 5000-DELETE-PARM.
+014900     MOVE ADJ-MAINT-CODE TO ADJ-PARM-CODE.
+015000     DELETE ADJ-PARM-FILE RECORD
+015100         INVALID KEY
+015200             ADD 1 TO WS-REJECT-COUNT
+015300     END-DELETE.
+015400 5000-EXIT.
+015500     EXIT.
+015600
+015700 8000-READ-MAINT.
+015800     READ ADJ-MAINT-FILE
+015900         AT END
+016000             SET WS-MAINT-EOF TO TRUE
+016100     END-READ.
+016200 8000-EXIT.
+016300     EXIT.
+016400
+016500 9000-TERMINATE.
+016600     CLOSE ADJ-MAINT-FILE.
+016700     CLOSE ADJ-PARM-FILE.
+016800     DISPLAY 'ADJPMNT - TRANSACTIONS READ.......: ' WS-TXN-COUNT.
+016900     DISPLAY 'ADJPMNT - TRANSACTIONS REJECTED...: '
+017000         WS-REJECT-COUNT.
+017100 9000-EXIT.
+017200     EXIT.
+017300
+017400 END PROGRAM ADJPMNT.
