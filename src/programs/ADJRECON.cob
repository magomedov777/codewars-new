@@ -0,0 +1,203 @@
+000100******************************************************************
+000200*  PROGRAM-ID.  ADJRECON
+000300*  AUTHOR.      R L KOWALCZYK
+000400*  INSTALLATION. DISTRIBUTION LOGISTICS - ORDER ADJUSTMENTS
+000500*  DATE-WRITTEN. 03/30/2026
+000600*
+000700*  DAILY RECONCILIATION REPORT.  READS THE CONTROL TOTALS ADJBATCH
+000800*  WRITES AT END OF RUN AND PROVES THE POST-ADJUSTMENT TOTAL
+000900*  AGREES WITH THE PRE-ADJUSTMENT TOTAL PLUS THE ADJUSTMENT AMOUNT
+001000*  ACTUALLY APPLIED, SO A SILENT MISCOMPUTE IN ADD-FIVE OR A BAD
+001100*  ADJPARM ENTRY GETS CAUGHT BEFORE FINANCE CLOSES THE DAY.
+001200*
+001300*  MODIFICATION HISTORY
+001400*  ---------------------------------------------------------------
+001500*  DATE       INIT  DESCRIPTION
+001600*  03/30/2026 RLK   ORIGINAL.
+001700*  05/18/2026 RLK   CHECK THE FILE STATUS AFTER EACH OPEN IN
+001800*                   1000-INITIALIZE INSTEAD OF LETTING A MISSING
+001900*                   OR INACCESSIBLE ADJCTOT/ADJRECRPT ABEND DEEP
+002000*                   INSIDE THE FIRST READ OR WRITE.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.  ADJRECON.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ADJ-CTOT-FILE ASSIGN TO "ADJCTOT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CTOT-STATUS.
+003100
+003200     SELECT ADJ-RECON-RPT ASSIGN TO "ADJRECRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-RPT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ADJ-CTOT-FILE.
+003900 COPY ADJCTOT.
+004000
+004100 FD  ADJ-RECON-RPT.
+004200 01  RPT-LINE                   PIC X(80).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-CTOT-STATUS          PIC X(02)   VALUE SPACES.
+004600 77  WS-RPT-STATUS           PIC X(02)   VALUE SPACES.
+004700 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+004800     88  WS-CTOT-EOF             VALUE 'Y'.
+004900 77  WS-EXPECTED-TOTAL       PIC S9(9)   SIGN LEADING VALUE ZERO.
+005000 77  WS-DIFFERENCE           PIC S9(9)   SIGN LEADING VALUE ZERO.
+005100 77  WS-MISMATCH-SW          PIC X(01)   VALUE 'N'.
+005200     88  WS-TOTALS-MISMATCH      VALUE 'Y'.
+005300 77  WS-ABEND-SW             PIC X(01)   VALUE 'N'.
+005400     88  WS-ABEND                VALUE 'Y'.
+005500
+005600 01  WS-RUN-DATE-ED              PIC 9999/99/99.
+005700 01  WS-REC-COUNT-ED             PIC ZZZ,ZZ9.
+005800 01  WS-EXCEPT-COUNT-ED          PIC ZZZ,ZZ9.
+005900 01  WS-PRE-TOTAL-ED             PIC -(8)9.
+006000 01  WS-POST-TOTAL-ED            PIC -(8)9.
+006100 01  WS-ADJ-TOTAL-ED             PIC -(8)9.
+006200 01  WS-EXPECTED-TOTAL-ED        PIC -(8)9.
+006300 01  WS-DIFFERENCE-ED            PIC -(8)9.
+006400
+006500 PROCEDURE DIVISION.
+006600
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     IF WS-ABEND
+007000         MOVE 16 TO RETURN-CODE
+007100     ELSE
+007200         IF NOT WS-CTOT-EOF
+007300             PERFORM 2000-BUILD-REPORT THRU 2000-EXIT
+007400         END-IF
+007500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+007600     END-IF.
+007700     STOP RUN.
+007800
+007900******************************************************************
+008000*  1000-INITIALIZE - OPEN THE CONTROL TOTALS FILE ADJBATCH WROTE
+008100*  AND THE REPORT FILE, AND READ THE ONE TOTALS RECORD FOR THE
+008200*  DAY.
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     OPEN INPUT ADJ-CTOT-FILE.
+008600     IF WS-CTOT-STATUS NOT = '00'
+008700         DISPLAY 'ADJRECON - ADJCTOT OPEN FAILED, STATUS '
+008800             WS-CTOT-STATUS
+008900         SET WS-ABEND TO TRUE
+009000         GO TO 1000-EXIT
+009100     END-IF.
+009200     OPEN OUTPUT ADJ-RECON-RPT.
+009300     IF WS-RPT-STATUS NOT = '00'
+009400         DISPLAY 'ADJRECON - ADJRECRPT OPEN FAILED, STATUS '
+009500             WS-RPT-STATUS
+009600         SET WS-ABEND TO TRUE
+009700         CLOSE ADJ-CTOT-FILE
+009800         GO TO 1000-EXIT
+009900     END-IF.
+010000     READ ADJ-CTOT-FILE
+010100         AT END
+010200             SET WS-CTOT-EOF TO TRUE
+010300     END-READ.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800*  2000-BUILD-REPORT - COMPARE THE POST-ADJUSTMENT TOTAL TO THE
+010900*  PRE-ADJUSTMENT TOTAL PLUS THE ADJUSTMENT AMOUNT ACTUALLY
+011000*  APPLIED AND WRITE THE ONE-PAGE RECONCILIATION REPORT.
+011100******************************************************************
+011200 2000-BUILD-REPORT.
+011300     COMPUTE WS-EXPECTED-TOTAL =
+011400         CT-PRE-ADJ-TOTAL + CT-ADJ-AMOUNT-TOTAL.
+011500     COMPUTE WS-DIFFERENCE =
+011600         CT-POST-ADJ-TOTAL - WS-EXPECTED-TOTAL.
+011700     IF WS-DIFFERENCE NOT = ZERO
+011800         SET WS-TOTALS-MISMATCH TO TRUE
+011900     END-IF.
+012000
+012100     MOVE CT-RUN-DATE TO WS-RUN-DATE-ED.
+012200     MOVE CT-RECORD-COUNT TO WS-REC-COUNT-ED.
+012300     MOVE CT-EXCEPTION-COUNT TO WS-EXCEPT-COUNT-ED.
+012400     MOVE CT-PRE-ADJ-TOTAL TO WS-PRE-TOTAL-ED.
+012500     MOVE CT-POST-ADJ-TOTAL TO WS-POST-TOTAL-ED.
+012600     MOVE CT-ADJ-AMOUNT-TOTAL TO WS-ADJ-TOTAL-ED.
+012700     MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL-ED.
+012800     MOVE WS-DIFFERENCE TO WS-DIFFERENCE-ED.
+012900
+013000     MOVE SPACES TO RPT-LINE.
+013100     STRING 'DAILY ADJUSTMENT RECONCILIATION - RUN DATE '
+013200         WS-RUN-DATE-ED DELIMITED BY SIZE INTO RPT-LINE.
+013300     WRITE RPT-LINE.
+013400
+013500     MOVE SPACES TO RPT-LINE.
+013600     WRITE RPT-LINE.
+013700
+013800     MOVE SPACES TO RPT-LINE.
+013900     STRING 'RECORDS PROCESSED......: ' WS-REC-COUNT-ED
+014000         DELIMITED BY SIZE INTO RPT-LINE.
+014100     WRITE RPT-LINE.
+014200
+014300     MOVE SPACES TO RPT-LINE.
+014400     STRING 'RECORDS EXCEPTED.......: ' WS-EXCEPT-COUNT-ED
+014500         DELIMITED BY SIZE INTO RPT-LINE.
+014600     WRITE RPT-LINE.
+014700
+014800     MOVE SPACES TO RPT-LINE.
+014900     WRITE RPT-LINE.
+015000
+015100     MOVE SPACES TO RPT-LINE.
+015200     STRING 'PRE-ADJUSTMENT TOTAL...: ' WS-PRE-TOTAL-ED
+015300         DELIMITED BY SIZE INTO RPT-LINE.
+015400     WRITE RPT-LINE.
+015500
+015600     MOVE SPACES TO RPT-LINE.
+015700     STRING 'ADJUSTMENT AMOUNT......: ' WS-ADJ-TOTAL-ED
+015800         DELIMITED BY SIZE INTO RPT-LINE.
+015900     WRITE RPT-LINE.
+016000
+016100     MOVE SPACES TO RPT-LINE.
+016200     STRING 'EXPECTED POST TOTAL....: ' WS-EXPECTED-TOTAL-ED
+016300         DELIMITED BY SIZE INTO RPT-LINE.
+016400     WRITE RPT-LINE.
+016500
+016600     MOVE SPACES TO RPT-LINE.
+016700     STRING 'ACTUAL POST TOTAL......: ' WS-POST-TOTAL-ED
+016800         DELIMITED BY SIZE INTO RPT-LINE.
+016900     WRITE RPT-LINE.
+017000
+017100     MOVE SPACES TO RPT-LINE.
+017200     STRING 'DIFFERENCE.............: ' WS-DIFFERENCE-ED
+017300         DELIMITED BY SIZE INTO RPT-LINE.
+017400     WRITE RPT-LINE.
+017500
+017600     MOVE SPACES TO RPT-LINE.
+017700     WRITE RPT-LINE.
+017800
+017900     MOVE SPACES TO RPT-LINE.
+018000     IF WS-TOTALS-MISMATCH
+018100         STRING '*** RECONCILIATION FAILED - TOTALS DO NOT '
+018200             'AGREE ***' DELIMITED BY SIZE INTO RPT-LINE
+018300         MOVE 8 TO RETURN-CODE
+018400     ELSE
+018500         STRING 'RECONCILIATION OK - TOTALS AGREE'
+018600             DELIMITED BY SIZE INTO RPT-LINE
+018700     END-IF.
+018800     WRITE RPT-LINE.
+018900 2000-EXIT.
+019000     EXIT.
+019100
+019200 9000-TERMINATE.
+019300     CLOSE ADJ-CTOT-FILE.
+019400     CLOSE ADJ-RECON-RPT.
+019500     IF WS-TOTALS-MISMATCH
+019600         DISPLAY 'ADJRECON - RECONCILIATION FAILED'
+019700     ELSE
+019800         DISPLAY 'ADJRECON - RECONCILIATION OK'
+019900     END-IF.
+020000 9000-EXIT.
+020100     EXIT.
+020200
+020300 END PROGRAM ADJRECON.
