@@ -1,12 +1,231 @@
-identification division.
-       program-id. add-five.
-       data division.
-       working-storage section.
-       01 total        pic S9(4).
-       linkage section.
-       01 num          pic S9(4).
-       01 result       pic S9(4) sign leading.
-       procedure division using num result.
-         compute total = num + 5.
-         compute result = total.
-       end program add-five.
\ No newline at end of file
+000100******************************************************************
+000200*  PROGRAM-ID.  ADD-FIVE
+000300*  AUTHOR.      R L KOWALCZYK
+000400*  INSTALLATION. DISTRIBUTION LOGISTICS - ORDER ADJUSTMENTS
+000500*  DATE-WRITTEN. 01/05/2019
+000600*
+000700*  APPLIES THE ADJUSTMENT AMOUNT FOR A TRANSACTION'S CATEGORY TO
+000800*  AN INCOMING NUM AND RETURNS THE ADJUSTED RESULT.  CALLED ONCE
+000900*  PER TRANSACTION BY ADJBATCH OR ANY OTHER CALLER THAT NEEDS A
+001000*  SINGLE VALUE ADJUSTED.
+001100*
+001200*  MODIFICATION HISTORY
+001300*  ---------------------------------------------------------------
+001400*  DATE       INIT  DESCRIPTION
+001500*  01/05/2019 RLK   ORIGINAL - FLAT +5 HARDCODED IN THE COMPUTE.
+001600*  02/14/2026 RLK   REPLACED THE HARDCODED +5 WITH A LOOKUP
+001700*                   AGAINST ADJ-PARM-FILE SO OPERATIONS CAN
+001800*                   CHANGE THE ADJUSTMENT AMOUNT THROUGH ADJPMNT
+001900*                   WITHOUT A PROGRAM CHANGE.
+002000*  02/27/2026 RLK   ADDED A RANGE CHECK BEFORE THE COMPUTE SO A
+002100*                   NUM THAT WOULD OVERFLOW PIC S9(4) IS REJECTED
+002200*                   (RETURN-CODE 10, RESULT LEFT AT ZERO) INSTEAD
+002300*                   OF WRAPPING SILENTLY.
+002400*  03/02/2026 RLK   ADDED CALL-TXN-ID TO THE LINKAGE AND AN AUDIT
+002500*                   TRAIL RECORD WRITTEN FOR EVERY CALL SO THE
+002600*                   DAY'S ADJUSTMENTS CAN BE RECONSTRUCTED LATER.
+002700*  04/20/2026 RLK   SWITCHED THE LINKAGE TO THE ADJ-CALL-RECORD
+002800*                   INTERFACE (ADJCALL COPYBOOK) SO A CALLER CAN
+002900*                   PASS A CATEGORY CODE AND GET A CATEGORY-
+003000*                   SPECIFIC ADJUSTMENT AMOUNT BACK INSTEAD OF
+003100*                   ALWAYS THE STANDARD ONE.  A BLANK CATEGORY
+003200*                   CODE STILL DEFAULTS TO 'ST' FOR CALLERS THAT
+003300*                   DO NOT SUPPLY ONE.  A CATEGORY CODE THAT IS
+003400*                   NOT ON ADJ-PARM-FILE IS REJECTED WITH RETURN
+003500*                   CODE 20 (AC-RC-BAD-CATEGORY) RATHER THAN
+003600*                   SILENTLY FALLING BACK TO THE STANDARD AMOUNT.
+003700*  04/27/2026 RLK   SET AC-CREDIT-IND FROM THE SIGN OF AC-NUM ON
+003800*                   EVERY CALL SO A CALLER CAN TELL A CREDIT OR
+003900*                   RETURN (NEGATIVE NUM) FROM AN ORDINARY DEBIT
+004000*                   TRANSACTION WITHOUT INSPECTING AC-NUM ITSELF.
+004100*  05/04/2026 RLK   WIDENED TOTAL TO PIC S9(5) IN 2500-VALIDATE-
+004200*                   RANGE - AT PIC S9(4) THE COMPUTE ITSELF
+004300*                   SILENTLY DROPPED THE HIGH-ORDER DIGIT OF ANY
+004400*                   SUM OVER FOUR DIGITS BEFORE THE RANGE CHECK
+004500*                   EVER SAW IT, LETTING AN OUT-OF-RANGE NUM SLIP
+004600*                   THROUGH AS A SMALL, WRONG RESULT INSTEAD OF
+004700*                   BEING REJECTED.  ALSO RETURNS THE ADJUSTMENT
+004800*                   AMOUNT LOOKED UP FOR THE CALL ON THE NEW
+004900*                   AC-ADJ-AMOUNT FIELD SO A CALLER CAN TOTAL THE
+005000*                   AMOUNTS ACTUALLY APPLIED INDEPENDENTLY OF ITS
+005100*                   OWN NUM/RESULT TOTALS.
+005200*  05/18/2026 RLK   OPEN ADJ-AUDIT-FILE FOR EXTEND INSTEAD OF
+005300*                   OUTPUT WHEN THE CALLER SIGNALS A RESTART RUN
+005400*                   ON THE NEW AC-RESTART-IND, SO A RESUBMITTED
+005500*                   ADJBATCH STEP DOES NOT TRUNCATE THE PRIOR
+005600*                   RUN'S AUDIT RECORDS.  CHECK THE FILE STATUS
+005700*                   AFTER BOTH OPENS AND RETURN AC-RC-FILE-ERROR
+005800*                   TO THE CALLER INSTEAD OF LETTING A MISSING OR
+005900*                   INACCESSIBLE FILE ABEND DEEP INSIDE A LATER
+006000*                   READ OR WRITE.  REMOVED THE UNUSED
+006100*                   WS-ADJ-PARM-FOUND CONDITION - THE NEW OPEN
+006200*                   CHECK TESTS WS-ADJ-PARM-STATUS DIRECTLY, THE
+006300*                   SAME WAY THE OTHER PROGRAMS' OPEN CHECKS DO.
+006400******************************************************************
+006500 IDENTIFICATION DIVISION.
+006600 PROGRAM-ID.  ADD-FIVE.
+006700
+006800 ENVIRONMENT DIVISION.
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT ADJ-PARM-FILE ASSIGN TO "ADJPARM"
+007200         ORGANIZATION IS INDEXED
+007300         ACCESS MODE IS DYNAMIC
+007400         RECORD KEY IS ADJ-PARM-CODE
+007500         FILE STATUS IS WS-ADJ-PARM-STATUS.
+007600
+007700     SELECT ADJ-AUDIT-FILE ASSIGN TO "ADJAUDIT"
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS WS-ADJ-AUDIT-STATUS.
+008000
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  ADJ-PARM-FILE.
+008400 COPY ADJPARM.
+008500
+008600 FD  ADJ-AUDIT-FILE.
+008700 COPY ADJAUD.
+008800
+008900 WORKING-STORAGE SECTION.
+009000 77  WS-FIRST-CALL-SW        PIC X(01)   VALUE 'Y'.
+009100     88  WS-FIRST-CALL           VALUE 'Y'.
+009200     88  WS-NOT-FIRST-CALL        VALUE 'N'.
+009300 77  WS-ADJ-PARM-STATUS      PIC X(02)   VALUE SPACES.
+009400 77  WS-ADJ-AUDIT-STATUS     PIC X(02)   VALUE SPACES.
+009500 77  WS-ABEND-SW             PIC X(01)   VALUE 'N'.
+009600     88  WS-ABEND                VALUE 'Y'.
+009700 77  WS-DEFAULT-ADJ-CODE     PIC X(02)   VALUE 'ST'.
+009800 77  WS-DEFAULT-ADJ-AMOUNT   PIC S9(3)   VALUE +5.
+009900 77  WS-MAX-RESULT           PIC S9(4)   VALUE +9999.
+010000 77  WS-MIN-RESULT           PIC S9(4)   VALUE -9999.
+010100 01  TOTAL                   PIC S9(5).
+010200
+010300 LINKAGE SECTION.
+010400 COPY ADJCALL.
+010500
+010600 PROCEDURE DIVISION USING ADJ-CALL-RECORD.
+010700
+010800 0000-MAINLINE.
+010900     SET AC-RC-OK TO TRUE.
+011000     MOVE ZERO TO AC-RESULT.
+011100     MOVE ZERO TO AC-ADJ-AMOUNT.
+011200     IF AC-NUM < ZERO
+011300         SET AC-IS-CREDIT TO TRUE
+011400     ELSE
+011500         SET AC-IS-DEBIT TO TRUE
+011600     END-IF.
+011700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011800     IF WS-ABEND
+011900         SET AC-RC-FILE-ERROR TO TRUE
+012000         MOVE AC-RETURN-CODE TO RETURN-CODE
+012100         GOBACK
+012200     END-IF.
+012300     PERFORM 2000-GET-ADJ-AMOUNT THRU 2000-EXIT.
+012400     IF AC-RC-OK
+012500         PERFORM 2500-VALIDATE-RANGE THRU 2500-EXIT
+012600     END-IF.
+012700     IF AC-RC-OK
+012800         PERFORM 3000-COMPUTE-RESULT THRU 3000-EXIT
+012900     END-IF.
+013000     PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT.
+013100     MOVE AC-RETURN-CODE TO RETURN-CODE.
+013200     GOBACK.
+013300
+013400******************************************************************
+013500*  1000-INITIALIZE - OPEN THE PARAMETER AND AUDIT FILES ON THE
+013600*  FIRST CALL ONLY.  WORKING-STORAGE SURVIVES ACROSS CALLS FOR
+013700*  THE LIFE OF THE RUN UNIT SO BOTH STAY OPEN FOR EVERY CALL
+013800*  AFTER.
+013900******************************************************************
+014000 1000-INITIALIZE.
+014100     IF WS-FIRST-CALL
+014200         OPEN INPUT ADJ-PARM-FILE
+014300         IF WS-ADJ-PARM-STATUS NOT = '00'
+014400             DISPLAY 'ADD-FIVE - ADJPARM OPEN FAILED, STATUS '
+014500                 WS-ADJ-PARM-STATUS
+014600             SET WS-ABEND TO TRUE
+014700             GO TO 1000-EXIT
+014800         END-IF
+014900         IF AC-IS-RESTART
+015000             OPEN EXTEND ADJ-AUDIT-FILE
+015100         ELSE
+015200             OPEN OUTPUT ADJ-AUDIT-FILE
+015300         END-IF
+015400         IF WS-ADJ-AUDIT-STATUS NOT = '00'
+015500             DISPLAY 'ADD-FIVE - ADJAUDIT OPEN FAILED, STATUS '
+015600                 WS-ADJ-AUDIT-STATUS
+015700             SET WS-ABEND TO TRUE
+015800             CLOSE ADJ-PARM-FILE
+015900             GO TO 1000-EXIT
+016000         END-IF
+016100         SET WS-NOT-FIRST-CALL TO TRUE
+016200     END-IF.
+016300 1000-EXIT.
+016400     EXIT.
+016500
+016600******************************************************************
+016700*  2000-GET-ADJ-AMOUNT - LOOK UP THE ADJUSTMENT AMOUNT FOR THE
+016800*  TRANSACTION'S CATEGORY.  A BLANK CATEGORY CODE DEFAULTS TO THE
+016900*  STANDARD CODE AND FALLS BACK TO THE ORIGINAL FLAT +5 IF EVEN
+017000*  THE STANDARD RECORD IS MISSING, SO A BLANK PARAMETER FILE DOES
+017100*  NOT STOP PROCESSING.  A CATEGORY CODE THAT WAS SUPPLIED BUT IS
+017200*  NOT ON FILE IS REJECTED RATHER THAN GUESSED AT.
+017300******************************************************************
+017400 2000-GET-ADJ-AMOUNT.
+017500     IF AC-CATEGORY-CODE = SPACES
+017600         MOVE WS-DEFAULT-ADJ-CODE TO ADJ-PARM-CODE
+017700     ELSE
+017800         MOVE AC-CATEGORY-CODE TO ADJ-PARM-CODE
+017900     END-IF.
+018000     READ ADJ-PARM-FILE
+018100         INVALID KEY
+018200             IF AC-CATEGORY-CODE = SPACES
+018300                 MOVE WS-DEFAULT-ADJ-AMOUNT TO ADJ-PARM-AMOUNT
+018400             ELSE
+018500                 MOVE ZERO TO ADJ-PARM-AMOUNT
+018600                 SET AC-RC-BAD-CATEGORY TO TRUE
+018700             END-IF
+018800     END-READ.
+018900     MOVE ADJ-PARM-AMOUNT TO AC-ADJ-AMOUNT.
+019000 2000-EXIT.
+019100     EXIT.
+019200
+019300******************************************************************
+019400*  2500-VALIDATE-RANGE - REJECT ANY NUM THAT WOULD PUSH RESULT
+019500*  OUT OF THE PIC S9(4) RANGE ONCE THE ADJUSTMENT IS APPLIED.
+019600******************************************************************
+019700 2500-VALIDATE-RANGE.
+019800     COMPUTE TOTAL = AC-NUM + ADJ-PARM-AMOUNT.
+019900     IF TOTAL > WS-MAX-RESULT OR TOTAL < WS-MIN-RESULT
+020000         SET AC-RC-OVERFLOW TO TRUE
+020100     END-IF.
+020200 2500-EXIT.
+020300     EXIT.
+020400
+020500******************************************************************
+020600*  3000-COMPUTE-RESULT - APPLY THE ADJUSTMENT AND RETURN IT.
+020700******************************************************************
+020800 3000-COMPUTE-RESULT.
+020900     COMPUTE AC-RESULT = TOTAL.
+021000 3000-EXIT.
+021100     EXIT.
+021200
+021300******************************************************************
+021400*  4000-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THIS CALL,
+021500*  ACCEPTED OR REJECTED, SO EVERY ADJUSTMENT CAN BE TRACED BACK
+021600*  TO ITS SOURCE TRANSACTION.
+021700******************************************************************
+021800 4000-WRITE-AUDIT.
+021900     MOVE AC-TXN-ID TO AA-TXN-ID.
+022000     MOVE AC-NUM TO AA-NUM.
+022100     MOVE AC-RESULT TO AA-RESULT.
+022200     MOVE ADJ-PARM-CODE TO AA-CATEGORY-CODE.
+022300     MOVE ADJ-PARM-AMOUNT TO AA-ADJ-AMOUNT.
+022400     MOVE AC-RETURN-CODE TO AA-RETURN-CODE.
+022500     MOVE FUNCTION CURRENT-DATE (1:8) TO AA-LOG-DATE.
+022600     MOVE FUNCTION CURRENT-DATE (9:8) TO AA-LOG-TIME.
+022700     WRITE ADJ-AUDIT-RECORD.
+022800 4000-EXIT.
+022900     EXIT.
+023000
+023100 END PROGRAM ADD-FIVE.
